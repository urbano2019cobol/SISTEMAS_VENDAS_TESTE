@@ -0,0 +1,823 @@
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.    CLIENTES.
+      * AUTHOR.        ALBERI NUNES.
+      * DATE-WRITTEN.  21/06/2019.
+      * REMARKS.
+      *----------------------------------------------------------------*
+      * SISTEMA:      VENDAS
+      * PROGRAMA:     MANUTENCAO DE CLIENTES
+      *
+      * OBJETIVO:     MANUTENCAO DE CLIENTES
+      *
+      * VERSOES:      DATA        DESCRICAO
+      *               ----------  --------------------------------------
+      *               21/06/2019  MANTER CLIENTES
+      *
+
+
+
+      *===============================================================*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+        SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE1 ASSIGN TO DISK
+                 "clientes.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FS-STAT
+               RECORD KEY IS FS-KEY
+               ALTERNATE RECORD KEY FS-CNPJ.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE1.
+       01 FILE1-REC.
+           05 FS-KEY.
+               10 FS-CODIGO PIC 9(007).
+           05 FS-NOME       PIC X(040).
+           05 FS-CNPJ       PIC 9(014).
+           05 FS-LATITUDE   PIC s9(003)v9(008).
+           05 FS-LONGITUDE  PIC s9(003)v9(008).
+           05 FS-STATUS     PIC X(001).
+               88 FS-STATUS-ATIVA    VALUE "A".
+               88 FS-STATUS-INATIVA  VALUE "I".
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS-SISTEMA.
+           03  WS-LIMPA       PIC X(100) VALUE SPACES.
+           03  WS-CONT        PIC 9(03) VALUE ZEROS.
+           03  ED-CONT        PIC ZZ9.
+       01  WS-DATA.
+           03 WS-ANO          PIC 9(02) VALUE ZEROS.
+           03 WS-MES          PIC 9(02) VALUE ZEROS.
+           03 WS-DIA          PIC 9(02) VALUE ZEROS.
+       01 WS-HORA.
+           03  WS-HOR         PIC 9(02) VALUE ZEROS.
+           03  WS-MIN         PIC 9(02) VALUE ZEROS.
+           03  WS-SEG         PIC 9(02) VALUE ZEROS.
+           03  WS-CSE         PIC 9(02) VALUE ZEROS.
+       01 WS-MODULO.
+           03 FILLER PIC X(13) VALUE "CLIENTES -  ".
+           03 WS-OP PIC  X(20) VALUE SPACES.
+
+       01 WS-CNPJ-MS.
+           03 WS-CNPJ-MS1 PIC X(02).
+           03 FILLER      PIC X(01) VALUE ".".
+           03 WS-CNPJ-MS2 PIC X(03).
+           03 FILLER      PIC X(01) VALUE ".".
+           03 WS-CNPJ-MS3 PIC X(03).
+           03 FILLER      PIC X(01) VALUE "/".
+           03 WS-CNPJ-MS4 PIC X(04).
+           03 FILLER      PIC X(01) VALUE "-".
+           03 WS-CNPJ-MS5 PIC X(02).
+
+       01 WS-CNPJ-TT  PIC 9(03) VALUE ZEROS.
+       01 WS-CNPJ-QC  PIC 9(03) VALUE ZEROS.
+       01 WS-CNPJ-RS  PIC 9(02) VALUE ZEROS.
+       01 WS-CNPJ-D1  PIC 9(01) VALUE ZEROS.
+       01 WS-CNPJ-D2  PIC 9(01) VALUE ZEROS.
+       01 WS-CNPJ-ORI PIC 9(14) VALUE ZEROS.
+       01 WS-CNPJ     PIC 9(14) VALUE ZEROS.
+       01 FILLER REDEFINES WS-CNPJ.
+           03 WS-CNPJ-P01.
+                05 WS-CNPJ-01 PIC 9(01).
+                05 WS-CNPJ-02 PIC 9(01).
+           03 WS-CNPJ-P02.
+                05 WS-CNPJ-03 PIC 9(01).
+                05 WS-CNPJ-04 PIC 9(01).
+                05 WS-CNPJ-05 PIC 9(01).
+           03 WS-CNPJ-P03.
+                05 WS-CNPJ-06 PIC 9(01).
+                05 WS-CNPJ-07 PIC 9(01).
+                05 WS-CNPJ-08 PIC 9(01).
+           03 WS-CNPJ-P04.
+                05 WS-CNPJ-09 PIC 9(01).
+                05 WS-CNPJ-10 PIC 9(01).
+                05 WS-CNPJ-11 PIC 9(01).
+                05 WS-CNPJ-12 PIC 9(01).
+           03 WS-CNPJ-P05.
+                05 WS-CNPJ-13 PIC 9(01).
+                05 WS-CNPJ-14 PIC 9(01).
+
+       77 ST-ERRO PIC X(02) VALUE "00".
+       77 MENS1   PIC X(01).
+       77 WS-OPCAO PIC X.
+           88 E-INCLUIR   VALUE IS "1".
+           88 E-CONSULTAR VALUE IS "2".
+           88 E-ALTERAR   VALUE IS "3".
+           88 E-EXCLUIR   VALUE IS "4".
+           88 E-ENCERRAR  VALUE IS "X" "x".
+       77 FS-STAT PIC 9(02).
+           88 FS-OK         VALUE ZEROS.
+           88 FS-CANCELA    VALUE 99.
+           88 FS-NAO-EXISTE VALUE 35.
+       77 WS-ERRO PIC X.
+           88 E-SIM VALUES ARE "S" "s".
+
+       77 FS-EXIT PIC 9(02) VALUE ZEROS.
+           88 FS-PROCESSA   VALUE 0.
+           88 FS-TERMINA    VALUE 99.
+
+       77 WS-NUML PIC 999.
+       77 WS-NUMC PIC 999.
+       77 COR-FUNDO PIC 9 VALUE 1.
+       77 COR-FRENTE PIC 9 VALUE 6.
+
+       77 WS-STATUS PIC X(30).
+       77 WS-MSGERRO PIC X(100).
+
+       COPY screenio.
+
+       SCREEN SECTION.
+       01 SS-CLS.
+           05 SS-FILLER.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+               10 LINE WS-NUML COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-CABECALHO.
+               10 LINE 01 COLUMN 02 PIC X(31) FROM WS-MODULO
+                  HIGHLIGHT FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-STATUS.
+               10 LINE WS-NUML COLUMN 2 ERASE EOL PIC X(30)
+                  FROM WS-STATUS HIGHLIGHT
+                  FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+       01 SS-MENU FOREGROUND-COLOR 6.
+           05 LINE 04 COLUMN 10 VALUE
+                "CADASTRO DE CLIENTES HBSIS"
+                HIGHLIGHT .
+           05 LINE 05 COLUMN 10 VALUE
+                "============================ "
+                HIGHLIGHT .
+           05 LINE 07 COLUMN 15 VALUE "1 - INCLUIR".
+           05 LINE 08 COLUMN 15 VALUE "2 - CONSULTAR".
+           05 LINE 09 COLUMN 15 VALUE "3 - ALTERAR".
+           05 LINE 10 COLUMN 15 VALUE "4 - EXCLUIR".
+           05 LINE 11 COLUMN 15 VALUE "X - ENCERRAR".
+           05 LINE 13 COLUMN 15 VALUE "OPCAO: ".
+           05 LINE 13 COL PLUS 1 USING WS-OPCAO AUTO.
+
+       01  SS-TELA-REGISTRO.
+           02  BLANK SCREEN.
+           02  LINE  01  COLUMN   01  VALUE "DATA:".
+           02  LINE  01  COLUMN  PLUS 2 USING  WS-DIA.
+           02  LINE  01  COLUMN  PLUS 1  VALUE "/".
+           02  LINE  01  COLUMN  PLUS 1 USING  WS-MES.
+           02  LINE  01  COLUMN  PLUS 1  VALUE "/".
+           02  LINE  01  COLUMN  PLUS 1 USING  WS-ANO.
+           02  LINE  01 COLUMN   29  VALUE
+                "Cadastro de Clientes HBSIS".
+
+           01  SS-CHAVE.
+               05  LINE  05 COLUMN 07  VALUE
+                "Codigo.................:".
+               05  T-CODIGO  LINE  05  COLUMN 34 PIC 9(07)
+                USING  FS-CODIGO    HIGHLIGHT .
+
+           01  SS-DADOS.
+               05  LINE  07 COLUMN 07  VALUE
+                    "Razao Social...........:".
+               05  LINE  09 COLUMN 07  VALUE
+                    "CNPJ...................:".
+               05  LINE  11 COLUMN 07 VALUE
+                    "Latitude...............:".
+               05  LINE  13 COLUMN 07  VALUE
+                    "Longitude..............:".
+               05  LINE 21 COLUMN  07  VALUE
+                    "MENSAGEM: ".
+
+               05  T-NOME LINE  07  COLUMN 34  PIC X(40)
+                            USING FS-NOME    HIGHLIGHT.
+               05  T-CNPJ LINE  09  COLUMN 34  PIC 9(14)
+                            USING FS-CNPJ    HIGHLIGHT.
+               05  T-LATID LINE 11  COLUMN 34  PIC ZZ9,99999999
+                            USING FS-LATITUDE   HIGHLIGHT.
+               05  T-LONGI LINE 13  COLUMN 34  PIC ZZ9,99999999
+                            USING FS-LONGITUDE   HIGHLIGHT.
+
+       01 SS-ERRO.
+           05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+               10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
+               10 COLUMN PLUS 2 TO WS-ERRO.
+
+       PROCEDURE DIVISION.
+       0000-CONTROLE SECTION.
+       0000.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESSO UNTIL E-ENCERRAR.
+           PERFORM 8000-FINALIZA THRU 8000-FINALIZA-FIM.
+           GOBACK.
+
+       0000-EXIT.
+           EXIT.
+
+       1000-INICIO SECTION.
+       1000.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY' TO '25'.
+           ACCEPT    WS-NUML FROM LINES
+           ACCEPT    WS-NUMC FROM COLUMNS
+           DISPLAY   SS-TELA-REGISTRO
+           PERFORM  9000-ABRIR-ARQUIVOS
+             THRU   9000-ABRIR-ARQUVOS-FIM.
+
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESSO SECTION.
+       2000.
+           MOVE "MENU" TO WS-OP
+           MOVE "ESCOLHA A OPCAO" TO WS-STATUS
+           MOVE SPACES TO WS-OPCAO
+           DISPLAY SS-TELA-REGISTRO
+           DISPLAY SS-CLS
+           ACCEPT SS-MENU
+           ACCEPT WS-HORA FROM TIME
+           ACCEPT WS-DATA FROM DATE
+           MOVE "INCLUSAO" TO WS-OP
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS
+           DISPLAY SS-CLS
+           MOVE ZEROS TO FS-EXIT.
+           DISPLAY SS-TELA-REGISTRO
+           DISPLAY SS-CHAVE
+           DISPLAY SS-DADOS
+           EVALUATE TRUE
+                WHEN E-INCLUIR
+                     PERFORM 2100-INCLUIR THRU 2100-INCLUIR-FIM
+                        UNTIL COB-CRT-STATUS = COB-SCR-ESC
+
+                WHEN E-CONSULTAR
+                     PERFORM 3000-CONSULTA THRU 3000-CONSULTA-FIM
+                       UNTIL COB-CRT-STATUS = COB-SCR-ESC
+
+                WHEN E-ALTERAR
+                     PERFORM 4000-ALTERAR THRU 4000-ALTERAR-FIM
+                       UNTIL COB-CRT-STATUS = COB-SCR-ESC
+
+                WHEN E-EXCLUIR
+                     PERFORM 5000-EXCLUIR THRU 5000-EXCLUIR-FIM
+                       UNTIL COB-CRT-STATUS = COB-SCR-ESC
+
+           END-EVALUATE.
+
+       2000-PROCESSO-FIM.
+           EXIT.
+
+      * -----------------------------------
+       2100-INCLUIR SECTION.
+       2100.
+           MOVE "INCLUSAO" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           DISPLAY SS-TELA-REGISTRO.
+           DISPLAY SS-CHAVE.
+           DISPLAY SS-DADOS.
+
+           INITIALIZE FILE1-REC.
+
+       2100-CODIGO.
+           MOVE ZEROS TO FS-EXIT.
+           PERFORM UNTIL FS-TERMINA
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+
+           ACCEPT T-CODIGO
+           IF FS-CODIGO EQUAL ZEROS
+               MOVE "FAVOR INFORMAR CODIGO" TO WS-MSGERRO
+               DISPLAY WS-MSGERRO at 2118
+           ELSE
+               READ FILE1 KEY IS FS-CODIGO
+               IF FS-STAT = "00"
+                  INITIALIZE FILE1-REC
+                  MOVE "CLIENTE JA EXISTE. INFORME NOVO CODIGO"
+                   TO WS-MSGERRO
+                  DISPLAY WS-MSGERRO at 2118
+               ELSE
+                  MOVE 99 TO FS-EXIT
+               END-IF
+           END-IF
+           END-PERFORM.
+
+       2100-NOME.
+           PERFORM UNTIL FS-NOME NOT EQUAL SPACES
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+              ACCEPT T-NOME
+              IF FS-NOME EQUAL SPACES
+                  MOVE "FAVOR INFORMAR RAZAO SOCIAL " TO WS-MSGERRO
+                  DISPLAY WS-MSGERRO at 2118
+              END-IF
+           END-PERFORM.
+
+       2100-CNPJ.
+           MOVE ZEROS TO FS-EXIT.
+           PERFORM UNTIL FS-TERMINA
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+           DISPLAY WS-LIMPA AT 0934
+           DISPLAY FS-CNPJ AT 0934
+           ACCEPT T-CNPJ
+           IF FS-CNPJ EQUAL ZEROS OR ALL "1" OR ALL "2" OR ALL "3"
+                     OR ALL "4" OR ALL "5" OR ALL "6" OR ALL "7"
+                     OR ALL "8" OR ALL"9"
+               MOVE "CNPJ INVALIDO. FAVOR INFORMAR CNPJ" TO WS-MSGERRO
+               DISPLAY WS-MSGERRO at 2118
+               MOVE ZEROS TO FS-EXIT
+           ELSE
+               DISPLAY WS-LIMPA AT 2118
+               PERFORM 2200-CALCULA-CNPJ
+               IF FS-CNPJ NOT EQUAL WS-CNPJ
+                  MOVE "CNPJ INVALIDO. FAVOR INFORMAR CNPJ" TO
+                       WS-MSGERRO
+                  PERFORM 9900-MOSTRA-ERRO
+                     THRU 9900-MOSTRA-ERRO-FIM
+                  MOVE ZEROS TO FS-EXIT
+               ELSE
+                  MOVE FS-CNPJ (1:2)  TO WS-CNPJ-MS1
+                  MOVE FS-CNPJ (3:3)  TO WS-CNPJ-MS2
+                  MOVE FS-CNPJ (6:3)  TO WS-CNPJ-MS3
+                  MOVE FS-CNPJ (9:4)  TO WS-CNPJ-MS4
+                  MOVE FS-CNPJ (13:2) TO WS-CNPJ-MS5
+
+                  DISPLAY WS-CNPJ-MS AT 0934
+
+                  READ FILE1 KEY IS FS-CNPJ
+                  IF FS-STAT = "00"
+                     MOVE "CLIENTE JA EXISTE PARA CNPJ INFORMADO" TO
+                          WS-MSGERRO
+                     DISPLAY WS-MSGERRO at 2118
+                     MOVE ZEROS TO FS-EXIT
+                  ELSE
+                     MOVE 99 TO FS-EXIT
+                  END-IF
+               END-IF
+           END-IF
+           END-PERFORM.
+
+           MOVE ZEROS TO FS-EXIT.
+           PERFORM UNTIL FS-LATITUDE NOT EQUAL ZEROS
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+              ACCEPT T-LATID
+              IF FS-LATITUDE EQUAL SPACES OR ZEROS
+                 MOVE "FAVOR INFORMAR LATITUDE " TO WS-MSGERRO
+                 DISPLAY WS-MSGERRO at 2118
+              END-IF
+           END-PERFORM.
+
+           PERFORM UNTIL FS-LONGITUDE NOT EQUAL ZEROS
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+              ACCEPT T-LONGI
+              IF FS-LONGITUDE EQUAL SPACES OR ZEROS
+                 MOVE "FAVOR INFORMAR LONGITUDE " TO WS-MSGERRO
+                 DISPLAY WS-MSGERRO at 2118
+              END-IF
+           END-PERFORM.
+
+           IF COB-CRT-STATUS = COB-SCR-ESC
+              MOVE 99 TO FS-EXIT
+              PERFORM 2100-INCLUIR-FIM
+           END-IF.
+
+           IF FS-PROCESSA
+              PERFORM 2300-GRAVAR
+              PERFORM 2400-LIMPA-DADOS
+              MOVE "CLIENTE INCLUIDO COM SUCESSO" TO WS-MSGERRO
+              DISPLAY WS-MSGERRO at 2118
+              MOVE ZEROS TO FS-EXIT
+           END-IF.
+
+       2100-INCLUIR-FIM.
+           EXIT.
+
+       2200-CALCULA-CNPJ SECTION.
+       2200.
+           MOVE FS-CNPJ TO WS-CNPJ.
+           COMPUTE WS-CNPJ-TT = (WS-CNPJ-01 * 5) +
+                               (WS-CNPJ-02 * 4) +
+                               (WS-CNPJ-03 * 3) +
+                               (WS-CNPJ-04 * 2) +
+                               (WS-CNPJ-05 * 9) +
+                               (WS-CNPJ-06 * 8) +
+                               (WS-CNPJ-07 * 7) +
+                               (WS-CNPJ-08 * 6) +
+                               (WS-CNPJ-09 * 5) +
+                               (WS-CNPJ-10 * 4) +
+                               (WS-CNPJ-11 * 3) +
+                               (WS-CNPJ-12 * 2).
+           DIVIDE WS-CNPJ-TT BY 11 GIVING WS-CNPJ-QC
+                                  REMAINDER WS-CNPJ-RS.
+           IF WS-CNPJ-RS < 2
+              MOVE ZEROS TO WS-CNPJ-13
+           ELSE
+              COMPUTE WS-CNPJ-13 = 11 - WS-CNPJ-RS
+           END-IF.
+
+      *    CALCULAR SEGUNDO DIGITO
+           COMPUTE WS-CNPJ-TT = (WS-CNPJ-01 * 6) +
+                               (WS-CNPJ-02 * 5) +
+                               (WS-CNPJ-03 * 4) +
+                               (WS-CNPJ-04 * 3) +
+                               (WS-CNPJ-05 * 2) +
+                               (WS-CNPJ-06 * 9) +
+                               (WS-CNPJ-07 * 8) +
+                               (WS-CNPJ-08 * 7) +
+                               (WS-CNPJ-09 * 6) +
+                               (WS-CNPJ-10 * 5) +
+                               (WS-CNPJ-11 * 4) +
+                               (WS-CNPJ-12 * 3) +
+                               (WS-CNPJ-13 * 2).
+           DIVIDE WS-CNPJ-TT BY 11 GIVING WS-CNPJ-QC
+                                   REMAINDER WS-CNPJ-RS.
+           IF WS-CNPJ-RS < 2
+              MOVE ZEROS TO WS-CNPJ-14
+           ELSE
+              COMPUTE WS-CNPJ-14 = 11 - WS-CNPJ-RS
+           END-IF.
+
+       2200-CALCULA-CNPJ-FIM.
+           EXIT.
+
+       2300-GRAVAR SECTION.
+       2300.
+           MOVE "A" TO FS-STATUS.
+           WRITE FILE1-REC
+           INVALID KEY
+               MOVE "CLIENTE JA EXISTE" TO WS-MSGERRO
+               PERFORM 9900-MOSTRA-ERRO
+                       THRU 9900-MOSTRA-ERRO-FIM
+               MOVE ZEROS TO FS-KEY
+           NOT INVALID KEY
+               INITIALIZE FILE1-REC
+               MOVE "CLIENTE INCLUIDO COM SUCESSO" TO WS-MSGERRO
+               PERFORM 9900-MOSTRA-ERRO
+                       THRU 9900-MOSTRA-ERRO-FIM
+           END-WRITE.
+
+       2300-GRAVAR-FIM.
+           EXIT.
+
+       2400-LIMPA-DADOS SECTION.
+       2400.
+           DISPLAY WS-LIMPA at 0534.
+           DISPLAY WS-LIMPA at 0734.
+           DISPLAY WS-LIMPA at 0934.
+           DISPLAY WS-LIMPA at 1134.
+           DISPLAY WS-LIMPA at 1334.
+           DISPLAY WS-LIMPA at 2118.
+           DISPLAY WS-LIMPA at 2340.
+
+       2400-LIMPA-DADOS-FIM.
+           EXIT.
+
+      * -----------------------------------
+       3000-CONSULTA SECTION.
+       3000.
+           MOVE "CONSULTA" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           INITIALIZE FILE1-REC.
+           DISPLAY SS-TELA-REGISTRO.
+           DISPLAY SS-CHAVE.
+           DISPLAY SS-DADOS.
+
+       3000-CODIGO.
+           MOVE ZEROS TO FS-EXIT.
+           PERFORM UNTIL FS-TERMINA
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+
+           ACCEPT T-CODIGO
+           IF FS-CODIGO EQUAL ZEROS
+               MOVE "FAVOR INFORMAR CODIGO" TO WS-MSGERRO
+               DISPLAY WS-MSGERRO at 2118
+           ELSE
+               READ FILE1 KEY IS FS-CODIGO
+               IF FS-STAT = "23"
+                  INITIALIZE FILE1-REC
+                  MOVE "CLIENTE NAO CADASTRADO. INFORME NOVO CODIGO"
+                       TO WS-MSGERRO
+                  DISPLAY WS-MSGERRO at 2118
+               ELSE
+                  DISPLAY WS-LIMPA at 2118
+                  DISPLAY SS-DADOS
+                  MOVE FS-CNPJ (1:2)  TO WS-CNPJ-MS1
+                  MOVE FS-CNPJ (3:3)  TO WS-CNPJ-MS2
+                  MOVE FS-CNPJ (6:3)  TO WS-CNPJ-MS3
+                  MOVE FS-CNPJ (9:4)  TO WS-CNPJ-MS4
+                  MOVE FS-CNPJ (13:2) TO WS-CNPJ-MS5
+
+                  DISPLAY WS-CNPJ-MS AT 0934
+                  MOVE FS-CNPJ TO WS-CNPJ-ORI
+
+                  MOVE "S" TO WS-ERRO
+                  IF FS-STATUS-INATIVA
+                     MOVE "CLIENTE INATIVO - ENTER PARA NOVA CONSULTA"
+                          TO WS-MSGERRO
+                  ELSE
+                     MOVE "PRESSIONE ENTER PARA NOVA CONSULTA" TO
+                          WS-MSGERRO
+                  END-IF
+                  ACCEPT SS-ERRO
+                  IF E-SIM
+                     PERFORM 2400-LIMPA-DADOS
+                     MOVE SPACES TO WS-MSGERRO
+                     DISPLAY WS-MSGERRO at 2118
+                     MOVE ZEROS TO FS-EXIT
+                  ELSE
+                     MOVE 99 TO FS-EXIT
+                  END-IF
+               END-IF
+           END-IF
+           END-PERFORM.
+
+       3000-CONSULTA-FIM.
+           EXIT.
+
+      * -----------------------------------
+       4000-ALTERAR SECTION.
+       4000.
+           MOVE "ALTERACAO" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           DISPLAY SS-TELA-REGISTRO.
+           DISPLAY SS-CHAVE.
+           DISPLAY SS-DADOS.
+
+           INITIALIZE FILE1-REC.
+
+       4000-CODIGO.
+           MOVE ZEROS TO FS-EXIT.
+           PERFORM UNTIL FS-TERMINA
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+
+           ACCEPT T-CODIGO
+           IF FS-CODIGO EQUAL ZEROS
+               MOVE "FAVOR INFORMAR CODIGO" TO WS-MSGERRO
+               DISPLAY WS-MSGERRO at 2118
+           ELSE
+               READ FILE1 KEY IS FS-CODIGO
+               IF FS-STAT = "23"
+                  INITIALIZE FILE1-REC
+                  MOVE "CLIENTE NAO CADASTRADO. INFORME NOVO CODIGO"
+                   TO WS-MSGERRO
+                  DISPLAY WS-MSGERRO at 2118
+               ELSE
+                  DISPLAY WS-LIMPA at 2118
+                  DISPLAY SS-DADOS
+                  MOVE FS-CNPJ (1:2)  TO WS-CNPJ-MS1
+                  MOVE FS-CNPJ (3:3)  TO WS-CNPJ-MS2
+                  MOVE FS-CNPJ (6:3)  TO WS-CNPJ-MS3
+                  MOVE FS-CNPJ (9:4)  TO WS-CNPJ-MS4
+                  MOVE FS-CNPJ (13:2) TO WS-CNPJ-MS5
+
+                  DISPLAY WS-CNPJ-MS AT 0934
+                  MOVE FS-CNPJ TO WS-CNPJ-ORI
+                  IF FS-STATUS-INATIVA
+                     MOVE "ATENCAO: ESTE CLIENTE ESTA INATIVO" TO
+                          WS-MSGERRO
+                     DISPLAY WS-MSGERRO at 2118
+                  END-IF
+                  MOVE 99 TO FS-EXIT
+               END-IF
+           END-IF
+           END-PERFORM.
+
+       4000-NOME.
+           MOVE ZEROS TO FS-EXIT.
+           PERFORM UNTIL FS-TERMINA
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+              ACCEPT T-NOME
+              IF FS-NOME EQUAL SPACES
+                  MOVE "FAVOR INFORMAR RAZAO SOCIAL " TO WS-MSGERRO
+                  DISPLAY WS-MSGERRO at 2118
+              ELSE
+                  MOVE 99 TO FS-EXIT
+              END-IF
+           END-PERFORM.
+
+       4000-CNPJ.
+           MOVE ZEROS TO FS-EXIT.
+           PERFORM UNTIL FS-TERMINA
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+           DISPLAY WS-LIMPA AT 0934
+           DISPLAY FS-CNPJ AT 0934
+           ACCEPT T-CNPJ
+           IF FS-CNPJ EQUAL ZEROS OR ALL "1" OR ALL "2" OR ALL "3"
+                     OR ALL "4" OR ALL "5" OR ALL "6" OR ALL "7"
+                     OR ALL "8" OR ALL"9"
+               MOVE "CNPJ INVALIDO. FAVOR INFORMAR CNPJ" TO WS-MSGERRO
+               DISPLAY WS-MSGERRO at 2118
+               MOVE ZEROS TO FS-EXIT
+           ELSE
+               DISPLAY WS-LIMPA AT 2118
+               PERFORM 2200-CALCULA-CNPJ
+               IF FS-CNPJ NOT EQUAL WS-CNPJ
+                  MOVE "CNPJ INVALIDO. FAVOR INFORMAR CNPJ" TO
+                       WS-MSGERRO
+                  PERFORM 9900-MOSTRA-ERRO
+                     THRU 9900-MOSTRA-ERRO-FIM
+                  MOVE ZEROS TO FS-EXIT
+               ELSE
+                  MOVE FS-CNPJ (1:2)  TO WS-CNPJ-MS1
+                  MOVE FS-CNPJ (3:3)  TO WS-CNPJ-MS2
+                  MOVE FS-CNPJ (6:3)  TO WS-CNPJ-MS3
+                  MOVE FS-CNPJ (9:4)  TO WS-CNPJ-MS4
+                  MOVE FS-CNPJ (13:2) TO WS-CNPJ-MS5
+
+                  DISPLAY WS-CNPJ-MS AT 0934
+                  IF FS-CNPJ NOT EQUAL WS-CNPJ-ORI
+                     READ FILE1 KEY IS FS-CNPJ
+                     IF FS-STAT = "00"
+                        MOVE "CLIENTE JA EXISTE PARA CNPJ INFORMADO" TO
+                             WS-MSGERRO
+                        DISPLAY WS-MSGERRO at 2118
+                        MOVE ZEROS TO FS-EXIT
+                     ELSE
+                        MOVE 99 TO FS-EXIT
+                     END-IF
+                  ELSE
+                     MOVE 99 TO FS-EXIT
+                  END-IF
+               END-IF
+           END-IF
+           END-PERFORM.
+
+           MOVE ZEROS TO FS-EXIT.
+           PERFORM UNTIL FS-TERMINA
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+              ACCEPT T-LATID
+              IF FS-LATITUDE EQUAL SPACES OR ZEROS
+                 MOVE "FAVOR INFORMAR LATITUDE " TO WS-MSGERRO
+                 DISPLAY WS-MSGERRO at 2118
+              ELSE
+                 MOVE 99 TO FS-EXIT
+              END-IF
+           END-PERFORM.
+
+           MOVE ZEROS TO FS-EXIT.
+           PERFORM UNTIL FS-TERMINA
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+              ACCEPT T-LONGI
+              IF FS-LONGITUDE EQUAL SPACES OR ZEROS
+                 MOVE "FAVOR INFORMAR LONGITUDE " TO WS-MSGERRO
+                 DISPLAY WS-MSGERRO at 2118
+              ELSE
+                  MOVE 99 TO FS-EXIT
+              END-IF
+           END-PERFORM.
+
+           MOVE ZEROS TO FS-EXIT.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+              MOVE 99 TO FS-EXIT
+              PERFORM 4000-ALTERAR-FIM
+           END-IF.
+
+           IF FS-PROCESSA
+              PERFORM 4100-REGRAVAR
+              PERFORM 2400-LIMPA-DADOS
+              MOVE "CLIENTE ALTERADO COM SUCESSO" TO WS-MSGERRO
+              DISPLAY WS-MSGERRO at 2118
+              MOVE ZEROS TO FS-EXIT
+           END-IF.
+
+       4000-ALTERAR-FIM.
+           EXIT.
+
+       4100-REGRAVAR SECTION.
+       4100.
+           REWRITE FILE1-REC
+                INVALID KEY
+                    MOVE "ERRO AO REGRAVAR REGISTRO" TO WS-MSGERRO
+                    PERFORM 9900-MOSTRA-ERRO
+                       THRU 9900-MOSTRA-ERRO-FIM
+                NOT INVALID KEY
+                    INITIALIZE FILE1-REC
+                    MOVE "CLIENTE ALTERADO COM SUCESSO" TO WS-MSGERRO
+                    PERFORM 9900-MOSTRA-ERRO
+                       THRU 9900-MOSTRA-ERRO-FIM
+           END-REWRITE.
+
+       4100-REGRAVAR-FIM.
+           EXIT.
+
+      * -----------------------------------
+       5000-EXCLUIR SECTION.
+       5000.
+           MOVE "EXCLUSAO" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           INITIALIZE FILE1-REC.
+           DISPLAY SS-TELA-REGISTRO.
+           DISPLAY SS-CHAVE.
+           DISPLAY SS-DADOS.
+
+       5000-CODIGO.
+           MOVE ZEROS TO FS-EXIT.
+           PERFORM UNTIL FS-TERMINA
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+
+           ACCEPT T-CODIGO
+           IF FS-CODIGO EQUAL ZEROS
+               MOVE "FAVOR INFORMAR CODIGO" TO WS-MSGERRO
+               DISPLAY WS-MSGERRO at 2118
+           ELSE
+               READ FILE1 KEY IS FS-CODIGO
+               IF FS-STAT = "23"
+                  INITIALIZE FILE1-REC
+                  MOVE "CLIENTE NAO CADASTRADO. INFORME NOVO CODIGO"
+                       TO WS-MSGERRO
+                  DISPLAY WS-MSGERRO at 2118
+               ELSE
+                  DISPLAY WS-LIMPA at 2118
+                  DISPLAY SS-DADOS
+                  MOVE FS-CNPJ (1:2)  TO WS-CNPJ-MS1
+                  MOVE FS-CNPJ (3:3)  TO WS-CNPJ-MS2
+                  MOVE FS-CNPJ (6:3)  TO WS-CNPJ-MS3
+                  MOVE FS-CNPJ (9:4)  TO WS-CNPJ-MS4
+                  MOVE FS-CNPJ (13:2) TO WS-CNPJ-MS5
+
+                  DISPLAY WS-CNPJ-MS AT 0934
+                  MOVE FS-CNPJ TO WS-CNPJ-ORI
+
+                  IF FS-STATUS-INATIVA
+                     MOVE "CLIENTE JA ESTA INATIVO" TO WS-MSGERRO
+                     DISPLAY WS-MSGERRO at 2118
+                     MOVE 99 TO FS-EXIT
+                  ELSE
+                     MOVE "N" TO WS-ERRO
+                     MOVE "CONFIRMA A EXCLUSAO DO CLIENTE (S/N)?" TO
+                          WS-MSGERRO
+                     ACCEPT SS-ERRO
+                     IF E-SIM
+                        PERFORM 5100-DELETAR
+                        PERFORM 2400-LIMPA-DADOS
+                        MOVE "CLIENTE EXCLUIDO COM SUCESSO" TO
+                             WS-MSGERRO
+                        DISPLAY WS-MSGERRO at 2118
+                        MOVE ZEROS TO FS-EXIT
+                     ELSE
+                        MOVE 99 TO FS-EXIT
+                     END-IF
+                  END-IF
+               END-IF
+           END-IF
+           END-PERFORM.
+
+       5000-EXCLUIR-FIM.
+           EXIT.
+
+       5100-DELETAR SECTION.
+       5100.
+           MOVE "I" TO FS-STATUS.
+           REWRITE FILE1-REC
+               INVALID KEY
+                   MOVE "ERRO AO EXCLUIR REGISTRO" TO WS-MSGERRO
+                   PERFORM 9900-MOSTRA-ERRO
+                      THRU 9900-MOSTRA-ERRO-FIM
+               NOT INVALID KEY
+                   INITIALIZE FILE1-REC
+                   MOVE "CLIENTE EXCLUIDO COM SUCESSO" TO WS-MSGERRO
+                   PERFORM 9900-MOSTRA-ERRO
+                      THRU 9900-MOSTRA-ERRO-FIM
+           END-REWRITE.
+
+       5100-DELETAR-FIM.
+           EXIT.
+
+       8000-FINALIZA SECTION.
+           CLOSE FILE1.
+
+       8000-FINALIZA-FIM.
+           EXIT.
+
+      * -----------------------------------
+       9000-ABRIR-ARQUIVOS.
+      * -----------------------------------
+      * ABRE ARQUIVOS PARA ENTRADA E SAIDA
+      * -----------------------------------
+           OPEN I-O FILE1
+           IF FS-NAO-EXISTE THEN
+               OPEN OUTPUT FILE1
+               CLOSE FILE1
+               OPEN I-O FILE1
+           END-IF.
+
+       9000-ABRIR-ARQUVOS-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
+       9900-MOSTRA-ERRO SECTION.
+       9900.
+           DISPLAY SS-ERRO
+           ACCEPT SS-ERRO
+
+           DISPLAY SS-STATUS.
+
+       9900-MOSTRA-ERRO-FIM.
+           EXIT.
