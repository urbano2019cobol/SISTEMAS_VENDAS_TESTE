@@ -46,8 +46,11 @@
                10 FS-CODIGO PIC 9(007).
            05 FS-NOME       PIC X(040).
            05 FS-CNPJ       PIC 9(014).
-           05 FS-LATITUDE   PIC S9(013).
-           05 FS-LONGITUDE  PIC S9(013).
+           05 FS-LATITUDE   PIC S9(003)V9(008).
+           05 FS-LONGITUDE  PIC S9(003)V9(008).
+           05 FS-STATUS     PIC X(001).
+               88 FS-STATUS-ATIVA    VALUE "A".
+               88 FS-STATUS-INATIVA  VALUE "I".
 
        SD  SORT-FILE.
        01  SORT-RECORD.
@@ -55,8 +58,9 @@
                10 SD-CODIGO PIC 9(007).
            05 SD-NOME       PIC X(040).
            05 SD-CNPJ       PIC 9(014).
-           05 SD-LATITUDE   PIC S9(013).
-           05 SD-LONGITUDE  PIC S9(013).
+           05 SD-LATITUDE   PIC S9(003)V9(008).
+           05 SD-LONGITUDE  PIC S9(003)V9(008).
+           05 SD-STATUS     PIC X(001).
 
        FD  CLIENTES-REL.
        01  REL-REGISTRO.
@@ -64,8 +68,9 @@
                10 R1-CODIGO PIC 9(007).
            05 R1-NOME       PIC X(040).
            05 R1-CNPJ       PIC 9(014).
-           05 R1-LATITUDE   PIC S9(009).
-           05 R1-LONGITUDE  PIC S9(009).
+           05 R1-LATITUDE   PIC S9(003)V9(008).
+           05 R1-LONGITUDE  PIC S9(003)V9(008).
+           05 R1-STATUS     PIC X(001).
 
        FD  CLIENTES-GER.
        01  REL-REGISTRO-GER                         PIC X(140).
@@ -79,6 +84,16 @@
                    VALUE ZEROS.
        77  WS-OPCAO-FILTRO-RZ                PIC X(40)
                    VALUE SPACES.
+       77  WS-OPCAO-FORMATO                  PIC X VALUE "1".
+           88 FMT-FIXO  VALUE "1".
+           88 FMT-CSV   VALUE "2".
+           88 FMT-JSON  VALUE "3".
+       77  WS-FIM-FONTE                      PIC X(01) VALUE "N".
+           88 FIM-FONTE VALUE "S".
+       77  WS-COD-OK                         PIC X(01) VALUE "S".
+       77  WS-RZ-OK                          PIC X(01) VALUE "S".
+       77  WS-FILTRO-RZ-TRIM                 PIC X(40) VALUE SPACES.
+       77  WS-FILTRO-RZ-LEN                  PIC 9(02) VALUE ZEROS.
 
 
        01  WC-CONSTANTES.
@@ -151,6 +166,11 @@
            03  FILLER                  PIC X(013) VALUE "LATITUDE".
            03  FILLER                  PIC X(013) VALUE "LONGITUDE".
 
+       01 WR-RODAPE.
+           03  FILLER                  PIC X(020) VALUE
+               "TOTAL DE REGISTROS: ".
+           03  WR-RODAPE-LIDOS         PIC ZZZ.ZZ9 VALUE ZEROS.
+
 
        01 WR-DET1.
            03  WR-DET-CLIENTE          PIC X(007) VALUE SPACES.
@@ -160,10 +180,30 @@
            03  WR-DET-CNPJ             PIC ZZ.ZZZ.ZZ9/9999B99
                 VALUE SPACES.
            03  FILLER                  PIC X(002) VALUE SPACES.
-           03  WR-DET-LATITUDE         PIC X(013) VALUE SPACES.
+           03  WR-DET-LATITUDE         PIC ZZZ,ZZZZZZZZ
+                VALUE SPACES.
            03  FILLER                  PIC X(003) VALUE SPACES.
-           03  WR-DET-LONGITUDE        PIC X(013) VALUE SPACES.
-
+           03  WR-DET-LONGITUDE        PIC ZZZ,ZZZZZZZZ VALUE SPACES.
+
+       01 WR-CSV-CAB                   PIC X(140) VALUE
+           "CODIGO;RAZAO_SOCIAL;CNPJ;LATITUDE;LONGITUDE".
+
+       01 WR-CSV-DET.
+           03 WR-CSV-CODIGO            PIC 9(007).
+           03 FILLER                   PIC X(001) VALUE ";".
+           03 WR-CSV-RAZAO             PIC X(040).
+           03 FILLER                   PIC X(001) VALUE ";".
+           03 WR-CSV-CNPJ              PIC 9(014).
+           03 FILLER                   PIC X(001) VALUE ";".
+           03 WR-CSV-LATITUDE          PIC ZZZ,ZZZZZZZZ.
+           03 FILLER                   PIC X(001) VALUE ";".
+           03 WR-CSV-LONGITUDE         PIC ZZZ,ZZZZZZZZ.
+
+       01 WR-JSON-COD-ED               PIC Z(006)9.
+       01 WR-JSON-CNPJ-ED              PIC Z(013)9.
+       01 WR-JSON-LATBUF               PIC X(013) VALUE SPACES.
+       01 WR-JSON-LONBUF               PIC X(013) VALUE SPACES.
+       01 WR-JSON-LINHA                PIC X(140) VALUE SPACES.
 
        SCREEN SECTION.
        01 SS-MENU FOREGROUND-COLOR 6.
@@ -184,6 +224,10 @@
                       "FILTRO RAZÃO SOCIAL............ --> ".
                10 LINE 11 COL PLUS 1 USING
                         WS-OPCAO-FILTRO-RZ AUTO.
+               10 LINE 12 COLUMN 15 VALUE
+                      "FORMATO 1-FIXO / 2-CSV / 3-JSON --> ".
+               10 LINE 12 COL PLUS 1 USING
+                        WS-OPCAO-FORMATO AUTO.
 
       *================================================================*
        PROCEDURE DIVISION.
@@ -203,38 +247,100 @@
            IF WS-OPCAO-ORDEM = 1 AND WS-OPCAO-CLASS = 1
                SORT SORT-FILE
                    ON ASCENDING KEY FS-CODIGO
-                   USING CLIENTES
+                   INPUT PROCEDURE 0001-FILTRA-ENTRADA
                    GIVING CLIENTES-REL
            END-IF.
            IF WS-OPCAO-ORDEM = 2 AND WS-OPCAO-CLASS = 1
                SORT SORT-FILE
                    ON DESCENDING KEY FS-CODIGO
-                   USING CLIENTES
+                   INPUT PROCEDURE 0001-FILTRA-ENTRADA
                    GIVING CLIENTES-REL
            END-IF.
 
            IF WS-OPCAO-ORDEM = 1 AND WS-OPCAO-CLASS = 2
                SORT SORT-FILE
                    ON ASCENDING KEY FS-NOME
-                   USING CLIENTES
+                   INPUT PROCEDURE 0001-FILTRA-ENTRADA
                    GIVING CLIENTES-REL
            END-IF.
            IF WS-OPCAO-ORDEM = 2 AND WS-OPCAO-CLASS = 2
                SORT SORT-FILE
                    ON DESCENDING
                    KEY FS-NOME
-                   USING CLIENTES
+                   INPUT PROCEDURE 0001-FILTRA-ENTRADA
                    GIVING CLIENTES-REL
            END-IF
 
 
            OPEN INPUT  CLIENTES-REL.
            OPEN OUTPUT CLIENTES-GER.
+           IF FMT-CSV
+              WRITE REL-REGISTRO-GER FROM WR-CSV-CAB
+           END-IF.
            READ CLIENTES-REL NEXT.
 
+      *----------------------------------------------------------------*
+      * SELECIONA PARA O SORT SOMENTE OS CLIENTES QUE ATENDEM AOS
+      * FILTROS DE CODIGO E RAZAO SOCIAL INFORMADOS NA SS-MENU
+      *----------------------------------------------------------------*
+       0001-FILTRA-ENTRADA.
+
+           MOVE "N" TO WS-FIM-FONTE.
+           MOVE FUNCTION TRIM(WS-OPCAO-FILTRO-RZ) TO WS-FILTRO-RZ-TRIM.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-OPCAO-FILTRO-RZ))
+                TO WS-FILTRO-RZ-LEN.
+
+           OPEN INPUT CLIENTES.
+           READ CLIENTES NEXT
+               AT END MOVE "S" TO WS-FIM-FONTE
+           END-READ.
+
+           PERFORM UNTIL FIM-FONTE
+
+               MOVE "S" TO WS-COD-OK
+               IF WS-OPCAO-FILTRO-COD NOT = ZEROS
+                  IF FS-CODIGO NOT = WS-OPCAO-FILTRO-COD
+                     MOVE "N" TO WS-COD-OK
+                  END-IF
+               END-IF
+
+               MOVE "S" TO WS-RZ-OK
+               IF WS-OPCAO-FILTRO-RZ NOT = SPACES
+                  IF FS-NOME(1:WS-FILTRO-RZ-LEN) NOT =
+                        WS-FILTRO-RZ-TRIM(1:WS-FILTRO-RZ-LEN)
+                     MOVE "N" TO WS-RZ-OK
+                  END-IF
+               END-IF
+
+               IF WS-COD-OK = "S" AND WS-RZ-OK = "S"
+                        AND FS-STATUS-ATIVA
+                  MOVE FD-RECORD TO SORT-RECORD
+                  RELEASE SORT-RECORD
+               END-IF
+
+               READ CLIENTES NEXT
+                   AT END MOVE "S" TO WS-FIM-FONTE
+               END-READ
+           END-PERFORM.
+
+           CLOSE CLIENTES.
 
        0002-PROCESSA.
 
+           EVALUATE TRUE
+              WHEN FMT-CSV
+                 PERFORM 0002-CSV-DET
+              WHEN FMT-JSON
+                 PERFORM 0002-JSON-DET
+              WHEN OTHER
+                 PERFORM 0002-FIXO-DET
+           END-EVALUATE.
+
+           ADD 1 TO WT-CT-LIDOS.
+
+           READ CLIENTES-REL NEXT.
+
+       0002-FIXO-DET.
 
            IF WT-CT-LINHAS > WC-LINHAS-POR-PAGINA
                  PERFORM 0004-IMPRIME-CABECALHO
@@ -246,16 +352,48 @@
            MOVE R1-LATITUDE  TO WR-DET-LATITUDE.
            MOVE R1-LONGITUDE TO WR-DET-LONGITUDE.
 
-           DISPLAY " TESTE - > " WR-DET1.
-
            WRITE REL-REGISTRO-GER FROM WR-DET1.
            ADD 1 TO WT-CT-LINHAS.
-           ADD 1 TO WT-CT-LIDOS.
 
-           READ CLIENTES-REL NEXT.
+       0002-CSV-DET.
+
+           MOVE R1-CODIGO    TO WR-CSV-CODIGO.
+           MOVE R1-NOME      TO WR-CSV-RAZAO.
+           MOVE R1-CNPJ      TO WR-CSV-CNPJ.
+           MOVE R1-LATITUDE  TO WR-CSV-LATITUDE.
+           MOVE R1-LONGITUDE TO WR-CSV-LONGITUDE.
+
+           WRITE REL-REGISTRO-GER FROM WR-CSV-DET.
+
+       0002-JSON-DET.
+
+           MOVE R1-CODIGO    TO WR-JSON-COD-ED.
+           MOVE R1-CNPJ      TO WR-JSON-CNPJ-ED.
+           MOVE R1-LATITUDE  TO WR-DET-LATITUDE.
+           MOVE R1-LONGITUDE TO WR-DET-LONGITUDE.
+           MOVE WR-DET-LATITUDE  TO WR-JSON-LATBUF.
+           MOVE WR-DET-LONGITUDE TO WR-JSON-LONBUF.
+           INSPECT WR-JSON-LATBUF REPLACING ALL "," BY ".".
+           INSPECT WR-JSON-LONBUF REPLACING ALL "," BY ".".
+
+           STRING '{"codigo":' FUNCTION TRIM(WR-JSON-COD-ED)
+                  ',"razao_social":"' FUNCTION TRIM(R1-NOME) '"'
+                  ',"cnpj":' FUNCTION TRIM(WR-JSON-CNPJ-ED)
+                  ',"latitude":' FUNCTION TRIM(WR-JSON-LATBUF)
+                  ',"longitude":' FUNCTION TRIM(WR-JSON-LONBUF)
+                  '}'
+                  DELIMITED BY SIZE INTO WR-JSON-LINHA.
+
+           WRITE REL-REGISTRO-GER FROM WR-JSON-LINHA.
 
        0003-TERMINA.
 
+           IF FMT-FIXO
+              MOVE WT-CT-LIDOS TO WR-RODAPE-LIDOS
+              WRITE REL-REGISTRO-GER FROM WR-SEP1
+              WRITE REL-REGISTRO-GER FROM WR-RODAPE
+           END-IF.
+
            CLOSE CLIENTES-REL CLIENTES-GER.
       *----------------------------------------------------------------*
       * IMPRIME CABECALHO
