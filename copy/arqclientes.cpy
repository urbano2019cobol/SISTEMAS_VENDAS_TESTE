@@ -0,0 +1,15 @@
+      * -----------------------------------------------------------------
+      * LAYOUT DO ARQUIVO DE CLIENTES (clientes.dat) - COMPARTILHADO
+      * PELOS PROGRAMAS QUE PRECISAM DE FILE1 = CLIENTES
+      * -----------------------------------------------------------------
+       FD FILE1.
+       01 FILE1-REC.
+           05 FS-KEY.
+               10 FS-CODIGO PIC 9(007).
+           05 FS-NOME       PIC X(040).
+           05 FS-CNPJ       PIC 9(014).
+           05 FS-LATITUDE   PIC S9(003)V9(008).
+           05 FS-LONGITUDE  PIC S9(003)V9(008).
+           05 FS-STATUS     PIC X(001).
+               88 FS-STATUS-ATIVA    VALUE "A".
+               88 FS-STATUS-INATIVA  VALUE "I".
