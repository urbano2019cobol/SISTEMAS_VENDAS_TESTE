@@ -0,0 +1,16 @@
+      * -----------------------------------------------------------------
+      * LAYOUT DO ARQUIVO DE VENDEDORES (vendedores.dat) - COMPARTILHADO
+      * PELOS PROGRAMAS QUE PRECISAM DE FILE2 = VENDEDORES
+      * -----------------------------------------------------------------
+       FD FILE2.
+       01 FILE2-REC.
+           05 FS2-KEY.
+               10 FS2-CODIGO PIC 9(006).
+           05 FS2-NOME       PIC X(040).
+           05 FS2-CPF        PIC 9(011).
+           05 FS2-LATITUDE   PIC S9(003)V9(008).
+           05 FS2-LONGITUDE  PIC S9(003)V9(008).
+           05 FS2-STATUS     PIC X(001).
+               88 FS2-STATUS-ATIVA    VALUE "A".
+               88 FS2-STATUS-INATIVA  VALUE "I".
+           05 FILLER         PIC X(16).
