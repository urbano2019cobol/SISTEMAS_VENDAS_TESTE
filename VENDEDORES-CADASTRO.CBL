@@ -38,27 +38,49 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS FS-STAT.
 
+           SELECT FILE4 ASSIGN TO DISK
+                 "vendedores_auditoria.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-STAT4.
+
        DATA DIVISION.
        FILE SECTION.
        FD FILE1.
        01 FILE1-REC.
            05 FS-KEY.
-               10 FS-CODIGO PIC 9(003).
+               10 FS-CODIGO PIC 9(006).
            05 FS-NOME       PIC X(040).
            05 FS-CPF        PIC 9(011).
            05 FS-LATITUDE   PIC s9(003)v9(008).
            05 FS-LONGITUDE  PIC s9(003)v9(008).
-           05 FILLER        PIC X(20).
+           05 FS-STATUS     PIC X(001).
+               88 FS-STATUS-ATIVA    VALUE "A".
+               88 FS-STATUS-INATIVA  VALUE "I".
+           05 FILLER        PIC X(16).
 
        FD FILE2.
        01 FILE2-REC.
            05 FS2-KEY.
-               10 FS2-CODIGO PIC 9(003).
+               10 FS2-CODIGO PIC 9(006).
            05 FS2-NOME       PIC X(040).
            05 FS2-CPF        PIC 9(011).
            05 FS2-LATITUDE   PIC s9(003)v9(008).
            05 FS2-LONGITUDE  PIC s9(003)v9(008).
-           05 FILLER        PIC X(20).
+           05 FILLER        PIC X(17).
+
+       FD FILE4.
+       01 FILE4-REC.
+           05 FS4-DATA       PIC 9(006).
+           05 FS4-PTO1       PIC X(001) VALUE ";".
+           05 FS4-HORA       PIC 9(008).
+           05 FS4-PTO2       PIC X(001) VALUE ";".
+           05 FS4-OPERACAO   PIC X(010).
+           05 FS4-PTO3       PIC X(001) VALUE ";".
+           05 FS4-CODIGO     PIC 9(006).
+           05 FS4-PTO4       PIC X(001) VALUE ";".
+           05 FS4-ANTES      PIC X(096).
+           05 FS4-PTO5       PIC X(001) VALUE ";".
+           05 FS4-DEPOIS     PIC X(096).
 
        WORKING-STORAGE SECTION.
        01  VARIAVEIS-SISTEMA.
@@ -112,6 +134,8 @@
                 05 WS-CPF-11 PIC 9(01).
 
        01  WS-ARQIMP PIC X(60) VALUE SPACES.
+       01  WID-ARQUIVO-IMP PIC X(60) VALUE SPACES.
+       01  WS-BUSCA-CPF PIC 9(011) VALUE ZEROS.
 
        77 ST-ERRO PIC X(02) VALUE "00".
        77 MENS1   PIC X(01).
@@ -126,12 +150,27 @@
            88 FS-OK         VALUE ZEROS.
            88 FS-CANCELA    VALUE 99.
            88 FS-NAO-EXISTE VALUE 35.
+       77 FS-STAT4 PIC 9(02).
+           88 FS4-OK         VALUE ZEROS.
+           88 FS4-NAO-EXISTE VALUE 35.
+
+       77 WS-AUD-OP     PIC X(010) VALUE SPACES.
+       77 WS-AUD-ANTES  PIC X(096) VALUE SPACES.
+       77 WS-AUD-DEPOIS PIC X(096) VALUE SPACES.
        77 WS-ERRO PIC X.
            88 E-SIM VALUES ARE "S" "s".
 
        77 FS-EXIT PIC 9(02) VALUE ZEROS.
-           88 FS-PROCESSA   VALUE 0.
-           88 FS-TERMINA    VALUE 99.
+           88 FS-PROCESSA    VALUE 0.
+           88 FS-TERMINA-IMP VALUE 88.
+           88 FS-TERMINA     VALUE 99.
+
+       77 WS-IMP-OK PIC X(01) VALUE "S".
+           88 IMP-OK VALUE "S".
+
+       77 WS-CT-IMP-ACEITOS   PIC 9(05) VALUE ZEROS.
+       77 WS-CT-IMP-REJEITADOS PIC 9(05) VALUE ZEROS.
+       77 WS-MSGIMP PIC X(100) VALUE SPACES.
 
        77 WS-NUML PIC 999.
        77 WS-NUMC PIC 999.
@@ -190,8 +229,12 @@
            01  SS-CHAVE.
                05  LINE  05 COLUMN 07  VALUE
                 "Codigo.................:".
-               05  T-CODIGO  LINE  05  COLUMN 34 PIC 9(03)
+               05  T-CODIGO  LINE  05  COLUMN 34 PIC 9(06)
                 USING  FS-CODIGO    HIGHLIGHT .
+               05  LINE  06 COLUMN 07  VALUE
+                "  ou CPF (se codigo=0).:".
+               05  T-CPF-BUSCA LINE  06  COLUMN 34 PIC 9(11)
+                USING  WS-BUSCA-CPF HIGHLIGHT .
 
            01  SS-DADOS.
                05  LINE  07 COLUMN 07  VALUE
@@ -310,6 +353,9 @@
 
        2100-CODIGO.
            MOVE ZEROS TO FS-EXIT.
+           PERFORM 9100-LEITURA-PREV-VENDEDOR
+              THRU 9100-EXIT.
+           DISPLAY SS-CHAVE.
            PERFORM UNTIL FS-TERMINA
                    OR COB-CRT-STATUS = COB-SCR-ESC
 
@@ -462,6 +508,9 @@
 
        2300-GRAVAR SECTION.
        2300.
+           MOVE SPACES TO WS-AUD-ANTES.
+           MOVE "A" TO FS-STATUS.
+           MOVE FILE1-REC TO WS-AUD-DEPOIS.
            WRITE FILE1-REC
            INVALID KEY
                MOVE "VENDEDOR J� EXISTE" TO WS-MSGERRO
@@ -469,6 +518,9 @@
                        THRU 9900-MOSTRA-ERRO-FIM
                MOVE ZEROS TO FS-KEY
            NOT INVALID KEY
+               MOVE "INCLUSAO" TO WS-AUD-OP
+               PERFORM 9400-GRAVA-AUDITORIA
+                       THRU 9400-EXIT
                INITIALIZE FILE1-REC
                MOVE "VENDEDOR INCLUIDO COM SUCESSO" TO WS-MSGERRO
                PERFORM 9900-MOSTRA-ERRO
@@ -507,10 +559,25 @@
            PERFORM UNTIL FS-TERMINA
                    OR COB-CRT-STATUS = COB-SCR-ESC
 
+           MOVE ZEROS TO WS-BUSCA-CPF
            ACCEPT T-CODIGO
            IF FS-CODIGO EQUAL ZEROS
-               MOVE "FAVOR INFORMAR CODIGO" TO WS-MSGERRO
-               DISPLAY WS-MSGERRO at 2118
+               ACCEPT T-CPF-BUSCA
+               IF WS-BUSCA-CPF EQUAL ZEROS
+                  MOVE "FAVOR INFORMAR CODIGO OU CPF" TO WS-MSGERRO
+                  DISPLAY WS-MSGERRO at 2118
+               ELSE
+                  MOVE WS-BUSCA-CPF TO FS-CPF
+                  READ FILE1 KEY IS FS-CPF
+                  IF FS-STAT = "23"
+                     INITIALIZE FILE1-REC
+                     MOVE "VENDEDOR NAO CADASTRADO PARA ESSE CPF"
+                          TO WS-MSGERRO
+                     DISPLAY WS-MSGERRO at 2118
+                  ELSE
+                     PERFORM 3000-EXIBE-DADOS
+                  END-IF
+               END-IF
            ELSE
                READ FILE1 KEY IS FS-CODIGO
                IF FS-STAT = "23"
@@ -519,32 +586,40 @@
                        TO WS-MSGERRO
                   DISPLAY WS-MSGERRO at 2118
                ELSE
-                  DISPLAY WS-LIMPA at 2118
-                  DISPLAY SS-DADOS
-                  MOVE FS-CPF (1:3)  TO WS-CPF-MS1
-                  MOVE FS-CPF (4:3)  TO WS-CPF-MS2
-                  MOVE FS-CPF (7:3)  TO WS-CPF-MS3
-                  MOVE FS-CPF (10:2) TO WS-CPF-MS4
-
-                  DISPLAY WS-CPF-MS AT 0934
-                  MOVE FS-CPF TO WS-CPF-ORI
-
-                  MOVE "S" TO WS-ERRO
-                  MOVE "PRESSIONE ENTER PARA NOVA CONSULTA" TO
-                       WS-MSGERRO
-                  ACCEPT SS-ERRO
-                  IF E-SIM
-                     PERFORM 2400-LIMPA-DADOS
-                     MOVE SPACES TO WS-MSGERRO
-                     DISPLAY WS-MSGERRO at 2118
-                     MOVE ZEROS TO FS-EXIT
-                  ELSE
-                     MOVE 99 TO FS-EXIT
-                  END-IF
+                  PERFORM 3000-EXIBE-DADOS
                END-IF
            END-IF
            END-PERFORM.
 
+       3000-EXIBE-DADOS.
+           DISPLAY WS-LIMPA at 2118
+           DISPLAY SS-DADOS
+           MOVE FS-CPF (1:3)  TO WS-CPF-MS1
+           MOVE FS-CPF (4:3)  TO WS-CPF-MS2
+           MOVE FS-CPF (7:3)  TO WS-CPF-MS3
+           MOVE FS-CPF (10:2) TO WS-CPF-MS4
+
+           DISPLAY WS-CPF-MS AT 0934
+           MOVE FS-CPF TO WS-CPF-ORI
+
+           MOVE "S" TO WS-ERRO
+           IF FS-STATUS-INATIVA
+              MOVE "VENDEDOR INATIVO - ENTER PARA NOVA CONSULTA" TO
+                   WS-MSGERRO
+           ELSE
+              MOVE "PRESSIONE ENTER PARA NOVA CONSULTA" TO
+                   WS-MSGERRO
+           END-IF
+           ACCEPT SS-ERRO
+           IF E-SIM
+              PERFORM 2400-LIMPA-DADOS
+              MOVE SPACES TO WS-MSGERRO
+              DISPLAY WS-MSGERRO at 2118
+              MOVE ZEROS TO FS-EXIT
+           ELSE
+              MOVE 99 TO FS-EXIT
+           END-IF.
+
        3000-CONSULTA-FIM.
            EXIT.
 
@@ -565,10 +640,25 @@
            PERFORM UNTIL FS-TERMINA
                    OR COB-CRT-STATUS = COB-SCR-ESC
 
+           MOVE ZEROS TO WS-BUSCA-CPF
            ACCEPT T-CODIGO
            IF FS-CODIGO EQUAL ZEROS
-               MOVE "FAVOR INFORMAR CODIGO" TO WS-MSGERRO
-               DISPLAY WS-MSGERRO at 2118
+               ACCEPT T-CPF-BUSCA
+               IF WS-BUSCA-CPF EQUAL ZEROS
+                  MOVE "FAVOR INFORMAR CODIGO OU CPF" TO WS-MSGERRO
+                  DISPLAY WS-MSGERRO at 2118
+               ELSE
+                  MOVE WS-BUSCA-CPF TO FS-CPF
+                  READ FILE1 KEY IS FS-CPF
+                  IF FS-STAT = "23"
+                     INITIALIZE FILE1-REC
+                     MOVE "VENDEDOR NAO CADASTRADO PARA ESSE CPF"
+                          TO WS-MSGERRO
+                     DISPLAY WS-MSGERRO at 2118
+                  ELSE
+                     PERFORM 4000-EXIBE-DADOS
+                  END-IF
+               END-IF
            ELSE
                READ FILE1 KEY IS FS-CODIGO
                IF FS-STAT = "23"
@@ -577,20 +667,28 @@
                    TO WS-MSGERRO
                   DISPLAY WS-MSGERRO at 2118
                ELSE
-                  DISPLAY WS-LIMPA at 2118
-                  DISPLAY SS-DADOS
-                  MOVE FS-CPF (1:3)  TO WS-CPF-MS1
-                  MOVE FS-CPF (4:3)  TO WS-CPF-MS2
-                  MOVE FS-CPF (7:3)  TO WS-CPF-MS3
-                  MOVE FS-CPF (10:2) TO WS-CPF-MS4
-
-                  DISPLAY WS-CPF-MS AT 0934
-                  MOVE FS-CPF TO WS-CPF-ORI
-                  MOVE 99 TO FS-EXIT
+                  PERFORM 4000-EXIBE-DADOS
                END-IF
            END-IF
            END-PERFORM.
 
+       4000-EXIBE-DADOS.
+           DISPLAY WS-LIMPA at 2118
+           DISPLAY SS-DADOS
+           MOVE FS-CPF (1:3)  TO WS-CPF-MS1
+           MOVE FS-CPF (4:3)  TO WS-CPF-MS2
+           MOVE FS-CPF (7:3)  TO WS-CPF-MS3
+           MOVE FS-CPF (10:2) TO WS-CPF-MS4
+
+           DISPLAY WS-CPF-MS AT 0934
+           MOVE FS-CPF TO WS-CPF-ORI
+           MOVE FILE1-REC TO WS-AUD-ANTES
+           IF FS-STATUS-INATIVA
+              MOVE "ATENCAO: ESTE VENDEDOR ESTA INATIVO" TO WS-MSGERRO
+              DISPLAY WS-MSGERRO at 2118
+           END-IF
+           MOVE 99 TO FS-EXIT.
+
        4000-NOME.
            MOVE ZEROS TO FS-EXIT.
            PERFORM UNTIL FS-TERMINA
@@ -693,12 +791,16 @@
 
        4100-REGRAVAR SECTION.
        4100.
+           MOVE FILE1-REC TO WS-AUD-DEPOIS.
            REWRITE FILE1-REC
                 INVALID KEY
                     MOVE "ERRO AO REGRAVAR REGISTRO" TO WS-MSGERRO
                     PERFORM 9900-MOSTRA-ERRO
                        THRU 9900-MOSTRA-ERRO-FIM
                 NOT INVALID KEY
+                    MOVE "ALTERACAO" TO WS-AUD-OP
+                    PERFORM 9400-GRAVA-AUDITORIA
+                       THRU 9400-EXIT
                     INITIALIZE FILE1-REC
                     MOVE "VENDEDOR ALTERADO COM SUCESSO" TO WS-MSGERRO
                     PERFORM 9900-MOSTRA-ERRO
@@ -746,18 +848,25 @@
                   DISPLAY WS-CPF-MS AT 0934
                   MOVE FS-CPF TO WS-CPF-ORI
 
-                  MOVE "N" TO WS-ERRO
-                  MOVE "CONFIRMA A EXCLUS�O DO VENDEDOR (S/N)?" TO
-                       WS-MSGERRO
-                  ACCEPT SS-ERRO
-                  IF E-SIM
-                     PERFORM 5100-DELETAR
-                     PERFORM 2400-LIMPA-DADOS
-                     MOVE "VENDEDOR EXCLUIDO COM SUCESSO" TO WS-MSGERRO
+                  IF FS-STATUS-INATIVA
+                     MOVE "VENDEDOR JA ESTA INATIVO" TO WS-MSGERRO
                      DISPLAY WS-MSGERRO at 2118
-                     MOVE ZEROS TO FS-EXIT
-                  ELSE
                      MOVE 99 TO FS-EXIT
+                  ELSE
+                     MOVE "N" TO WS-ERRO
+                     MOVE "CONFIRMA A EXCLUS�O DO VENDEDOR (S/N)?" TO
+                          WS-MSGERRO
+                     ACCEPT SS-ERRO
+                     IF E-SIM
+                        PERFORM 5100-DELETAR
+                        PERFORM 2400-LIMPA-DADOS
+                        MOVE "VENDEDOR EXCLUIDO COM SUCESSO" TO
+                             WS-MSGERRO
+                        DISPLAY WS-MSGERRO at 2118
+                        MOVE ZEROS TO FS-EXIT
+                     ELSE
+                        MOVE 99 TO FS-EXIT
+                     END-IF
                   END-IF
                END-IF
            END-IF
@@ -768,17 +877,23 @@
 
        5100-DELETAR SECTION.
        5100.
-           DELETE FILE1
+           MOVE FILE1-REC TO WS-AUD-ANTES.
+           MOVE "I" TO FS-STATUS.
+           REWRITE FILE1-REC
                INVALID KEY
                    MOVE "ERRO AO EXCLUIR REGISTRO" TO WS-MSGERRO
                    PERFORM 9900-MOSTRA-ERRO
                       THRU 9900-MOSTRA-ERRO-FIM
                NOT INVALID KEY
+                   MOVE FILE1-REC TO WS-AUD-DEPOIS
+                   MOVE "EXCLUSAO" TO WS-AUD-OP
+                   PERFORM 9400-GRAVA-AUDITORIA
+                      THRU 9400-EXIT
                    INITIALIZE FILE1-REC
                    MOVE "VENDEDOR EXCLUIDO COM SUCESSO" TO WS-MSGERRO
                    PERFORM 9900-MOSTRA-ERRO
                       THRU 9900-MOSTRA-ERRO-FIM
-           END-DELETE.
+           END-REWRITE.
 
        5100-DELETAR-FIM.
            EXIT.
@@ -818,9 +933,20 @@
                        WS-MSGERRO
                   ACCEPT SS-ERRO
                   IF E-SIM
-                     PERFORM 6100-IMPORTACAO
+                     MOVE ZEROS TO WS-CT-IMP-ACEITOS
+                                   WS-CT-IMP-REJEITADOS
+                     PERFORM UNTIL FS-TERMINA-IMP
+                        PERFORM 6100-IMPORTACAO
+                        READ FILE2 NEXT RECORD
+                           AT END
+                              MOVE 88 TO FS-EXIT
+                        END-READ
+                     END-PERFORM
                      PERFORM 2400-LIMPA-DADOS
-                     MOVE "ARQUIVO IMPORTADO COM SUCESSO" TO WS-MSGERRO
+                     STRING "IMPORTACAO CONCLUIDA - ACEITOS: "
+                            WS-CT-IMP-ACEITOS
+                            " REJEITADOS: " WS-CT-IMP-REJEITADOS
+                            INTO WS-MSGERRO
                      DISPLAY WS-MSGERRO at 2118
                      MOVE ZEROS TO FS-EXIT
                   ELSE
@@ -838,63 +964,70 @@
 
        6100-IMPORTACAO SECTION.
        6100.
-           INITIALIZE FILE1-REC
+           INITIALIZE FILE1-REC.
+           MOVE "S" TO WS-IMP-OK.
+           MOVE SPACES TO WS-MSGIMP.
 
-              STRING "CODIGO: " FS2-CODIGO INTO WS-MSGERRO
-              PERFORM 9900-MOSTRA-ERRO
-                 THRU 9900-MOSTRA-ERRO-FIM
            IF FS2-CODIGO EQUAL ZEROS
-              MOVE 99 TO FS-EXIT
+              MOVE "N" TO WS-IMP-OK
+              STRING "REGISTRO REJEITADO - CODIGO ZERADO"
+                     INTO WS-MSGIMP
            END-IF.
 
-              STRING "CODIGO: " FS2-NOME INTO WS-MSGERRO
-              PERFORM 9900-MOSTRA-ERRO
-                 THRU 9900-MOSTRA-ERRO-FIM
-           IF FS2-NOME EQUAL SPACES
-              MOVE 99 TO FS-EXIT
+           IF IMP-OK AND FS2-NOME EQUAL SPACES
+              MOVE "N" TO WS-IMP-OK
+              STRING "CODIGO " FS2-CODIGO " - NOME EM BRANCO"
+                     INTO WS-MSGIMP
            END-IF.
 
-              STRING "CODIGO: " FS2-LATITUDE INTO WS-MSGERRO
-              PERFORM 9900-MOSTRA-ERRO
-                 THRU 9900-MOSTRA-ERRO-FIM
-           IF FS2-LATITUDE EQUAL ZEROS
-              MOVE 99 TO FS-EXIT
+           IF IMP-OK AND FS2-LATITUDE EQUAL ZEROS
+              MOVE "N" TO WS-IMP-OK
+              STRING "CODIGO " FS2-CODIGO " - LATITUDE INVALIDA"
+                     INTO WS-MSGIMP
            END-IF.
 
-              STRING "CODIGO: " FS2-LONGITUDE INTO WS-MSGERRO
-              PERFORM 9900-MOSTRA-ERRO
-                 THRU 9900-MOSTRA-ERRO-FIM
-           IF FS2-LONGITUDE EQUAL ZEROS
-              MOVE 99 TO FS-EXIT
+           IF IMP-OK AND FS2-LONGITUDE EQUAL ZEROS
+              MOVE "N" TO WS-IMP-OK
+              STRING "CODIGO " FS2-CODIGO " - LONGITUDE INVALIDA"
+                     INTO WS-MSGIMP
            END-IF.
 
-              STRING "CODIGO: " FS2-CPF INTO WS-MSGERRO
-              PERFORM 9900-MOSTRA-ERRO
-                 THRU 9900-MOSTRA-ERRO-FIM
-           IF FS2-CPF EQUAL ZEROS OR ALL "1" OR ALL "2" OR ALL "3"
-                      OR ALL "4" OR ALL "5" OR ALL "6" OR ALL "7"
-                      OR ALL "8" OR ALL"9"
-              MOVE 99 TO FS-EXIT
-           ELSE
-               DISPLAY WS-LIMPA AT 2118
-               MOVE FS2-CPF TO FS-CPF
-               PERFORM 2200-CALCULA-CPF
-               IF FS2-CPF NOT EQUAL WS-CPF
-                  MOVE 99 TO FS-EXIT
-               ELSE
-                  MOVE FS2-CPF TO FS-CPF
-                  READ FILE1 KEY IS FS-CPF
-                  IF FS-STAT = "00"
-                     MOVE 99 TO FS-EXIT
-                  END-IF
-               END-IF
-           END-IF
+           IF IMP-OK
+              IF FS2-CPF EQUAL ZEROS OR ALL "1" OR ALL "2" OR ALL "3"
+                         OR ALL "4" OR ALL "5" OR ALL "6" OR ALL "7"
+                         OR ALL "8" OR ALL"9"
+                 MOVE "N" TO WS-IMP-OK
+                 STRING "CODIGO " FS2-CODIGO " - CPF INVALIDO"
+                        INTO WS-MSGIMP
+              ELSE
+                 MOVE FS2-CPF TO FS-CPF
+                 PERFORM 2200-CALCULA-CPF
+                 IF FS2-CPF NOT EQUAL WS-CPF
+                    MOVE "N" TO WS-IMP-OK
+                    STRING "CODIGO " FS2-CODIGO
+                           " - DIGITO VERIFICADOR DO CPF INVALIDO"
+                           INTO WS-MSGIMP
+                 ELSE
+                    MOVE FS2-CPF TO FS-CPF
+                    READ FILE1 KEY IS FS-CPF
+                    IF FS-STAT = "00"
+                       MOVE "N" TO WS-IMP-OK
+                       STRING "CODIGO " FS2-CODIGO
+                              " - CPF JA CADASTRADO" INTO WS-MSGIMP
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
 
-           IF FS-PROCESSA
+           IF IMP-OK
               PERFORM 6200-GRAVAR
-              MOVE "ARQUIVO IMPORTADO COM SUCESSO" TO WS-MSGERRO
-              PERFORM 9900-MOSTRA-ERRO
-                 THRU 9900-MOSTRA-ERRO-FIM
+           END-IF.
+
+           IF IMP-OK
+              ADD 1 TO WS-CT-IMP-ACEITOS
+           ELSE
+              ADD 1 TO WS-CT-IMP-REJEITADOS
+              DISPLAY WS-MSGIMP AT 2118
            END-IF.
 
        6100-IMPORTACAO-FIM.
@@ -902,31 +1035,26 @@
 
        6200-GRAVAR SECTION.
        6200.
-           INITIALIZE FILE1-REC WS-MSGERRO.
+           INITIALIZE FILE1-REC.
            MOVE FS2-CODIGO TO FS-CODIGO
            MOVE FS2-NOME TO FS-NOME
            MOVE FS2-CPF TO FS-CPF
-      *     MOVE FS2-LATITUDE TO FS-LATITUDE
-      *     MOVE FS2-LONGITUDE TO FS-LONGITUDE
-           move zeros to FS-LATITUDE FS-LONGITUDE
+           MOVE FS2-LATITUDE TO FS-LATITUDE
+           MOVE FS2-LONGITUDE TO FS-LONGITUDE
+           MOVE "A" TO FS-STATUS
 
            WRITE FILE1-REC
            INVALID KEY
-               STRING "ERRO IMPORTACAO REGISTRO: " FS2-CODIGO
-                      INTO WS-MSGERRO
-           NOT INVALID KEY
-               STRING "REGISTRO IMPORTADO: " FS2-CODIGO
-                      INTO WS-MSGERRO
+               MOVE "N" TO WS-IMP-OK
+               STRING "CODIGO " FS2-CODIGO
+                      " - CODIGO JA CADASTRADO" INTO WS-MSGIMP
            END-WRITE.
 
-           PERFORM 9900-MOSTRA-ERRO
-              THRU 9900-MOSTRA-ERRO-FIM.
-
        6200-GRAVAR-FIM.
            EXIT.
 
        8000-FINALIZA SECTION.
-           CLOSE FILE1.
+           CLOSE FILE1 FILE4.
 
        8000-FINALIZA-FIM.
            EXIT.
@@ -943,6 +1071,13 @@
                OPEN I-O FILE1
            END-IF.
 
+           OPEN EXTEND FILE4
+           IF FS4-NAO-EXISTE THEN
+               OPEN OUTPUT FILE4
+               CLOSE FILE4
+               OPEN EXTEND FILE4
+           END-IF.
+
        9000-ABRIR-ARQUVOS-FIM.
            EXIT.
 
@@ -1014,6 +1149,23 @@
        9300-LE-VENDEDOR-EXISTE-FIM.
            EXIT.
 
+      * -----------------------------------
+      * GRAVA TRILHA DE AUDITORIA (DATA/HORA, OPERACAO, CODIGO,
+      * VALORES ANTES E DEPOIS) PARA INCLUSAO/ALTERACAO/EXCLUSAO
+       9400-GRAVA-AUDITORIA SECTION.
+       9400.
+           MOVE ";" TO FS4-PTO1 FS4-PTO2 FS4-PTO3 FS4-PTO4 FS4-PTO5.
+           MOVE WS-DATA   TO FS4-DATA.
+           MOVE WS-HORA   TO FS4-HORA.
+           MOVE WS-AUD-OP TO FS4-OPERACAO.
+           MOVE FS-CODIGO TO FS4-CODIGO.
+           MOVE WS-AUD-ANTES  TO FS4-ANTES.
+           MOVE WS-AUD-DEPOIS TO FS4-DEPOIS.
+           WRITE FILE4-REC.
+
+       9400-EXIT.
+           EXIT.
+
       * -----------------------------------
       * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
        9900-MOSTRA-ERRO SECTION.
