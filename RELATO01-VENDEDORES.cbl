@@ -42,32 +42,37 @@
        FD  VENDEDORES.
        01  FD-RECORD.
            05 FS-KEY.
-               10 FS-CODIGO PIC 9(003).
+               10 FS-CODIGO PIC 9(006).
            05 FS-NOME       PIC X(040).
            05 FS-CPF        PIC 9(011).
            05 FS-LATITUDE   PIC s9(003)v9(008).
            05 FS-LONGITUDE  PIC s9(003)v9(008).
-           05 FILLER        PIC X(20).
+           05 FS-STATUS     PIC X(001).
+               88 FS-STATUS-ATIVA    VALUE "A".
+               88 FS-STATUS-INATIVA  VALUE "I".
+           05 FILLER        PIC X(16).
 
        SD  SORT-FILE.
        01  SORT-RECORD.
            05 SD-KEY.
-               10 SD-CODIGO PIC 9(003).
+               10 SD-CODIGO PIC 9(006).
            05 SD-NOME       PIC X(040).
            05 SD-CPF        PIC 9(011).
            05 SD-LATITUDE   PIC s9(003)v9(008).
            05 SD-LONGITUDE  PIC s9(003)v9(008).
-           05 FILLER        PIC X(20).
+           05 SD-STATUS     PIC X(001).
+           05 FILLER        PIC X(16).
 
        FD  VENDEDORES-REL.
        01  REL-REGISTRO.
            05 R1-KEY.
-               10 R1-CODIGO PIC 9(003).
+               10 R1-CODIGO PIC 9(006).
            05 R1-NOME       PIC X(040).
            05 R1-CPF        PIC 9(011).
            05 R1-LATITUDE   PIC s9(003)v9(008).
            05 R1-LONGITUDE  PIC s9(003)v9(008).
-           05 FILLER        PIC X(20).
+           05 R1-STATUS     PIC X(001).
+           05 FILLER        PIC X(16).
 
        FD  VENDEDORES-GER.
        01  REL-REGISTRO-GER                         PIC X(140).
@@ -81,6 +86,16 @@
                    VALUE ZEROS.
        77  WS-OPCAO-FILTRO-RZ                PIC X(40)
                    VALUE SPACES.
+       77  WS-OPCAO-FORMATO                  PIC X VALUE "1".
+           88 FMT-FIXO  VALUE "1".
+           88 FMT-CSV   VALUE "2".
+           88 FMT-JSON  VALUE "3".
+       77  WS-FIM-FONTE                      PIC X(01) VALUE "N".
+           88 FIM-FONTE VALUE "S".
+       77  WS-COD-OK                         PIC X(01) VALUE "S".
+       77  WS-RZ-OK                          PIC X(01) VALUE "S".
+       77  WS-FILTRO-RZ-TRIM                 PIC X(40) VALUE SPACES.
+       77  WS-FILTRO-RZ-LEN                  PIC 9(02) VALUE ZEROS.
 
 
        01  WC-CONSTANTES.
@@ -154,10 +169,15 @@
            03  FILLER                  PIC X(014) VALUE "LATITUDE".
            03  FILLER                  PIC X(010) VALUE "LONGITUDE".
 
+       01 WR-RODAPE.
+           03  FILLER                  PIC X(020) VALUE
+               "TOTAL DE REGISTROS: ".
+           03  WR-RODAPE-LIDOS         PIC ZZZ.ZZ9 VALUE ZEROS.
+
 
        01 WR-DET1.
-           03  WR-DET-VENDEDOR         PIC X(003) VALUE SPACES.
-           03  FILLER                  PIC X(008) VALUE SPACES.
+           03  WR-DET-VENDEDOR         PIC X(006) VALUE SPACES.
+           03  FILLER                  PIC X(005) VALUE SPACES.
            03  WR-DET-NOME             PIC X(038) VALUE SPACES.
            03  FILLER                  PIC X(002) VALUE SPACES.
            03  WR-DET-CPF              PIC ZZZ.ZZZ.ZZZ/ZZ
@@ -168,6 +188,25 @@
            03  FILLER                  PIC X(002) VALUE SPACES.
            03  WR-DET-LONGITUDE        PIC ZZZ,ZZZZZZZZ VALUE SPACES.
 
+       01 WR-CSV-CAB                   PIC X(140) VALUE
+           "CODIGO;NOME;CPF;LATITUDE;LONGITUDE".
+
+       01 WR-CSV-DET.
+           03 WR-CSV-CODIGO            PIC 9(006).
+           03 FILLER                   PIC X(001) VALUE ";".
+           03 WR-CSV-NOME              PIC X(040).
+           03 FILLER                   PIC X(001) VALUE ";".
+           03 WR-CSV-CPF               PIC 9(011).
+           03 FILLER                   PIC X(001) VALUE ";".
+           03 WR-CSV-LATITUDE          PIC ZZZ,ZZZZZZZZ.
+           03 FILLER                   PIC X(001) VALUE ";".
+           03 WR-CSV-LONGITUDE         PIC ZZZ,ZZZZZZZZ.
+
+       01 WR-JSON-COD-ED               PIC Z(005)9.
+       01 WR-JSON-CPF-ED               PIC Z(010)9.
+       01 WR-JSON-LATBUF               PIC X(013) VALUE SPACES.
+       01 WR-JSON-LONBUF               PIC X(013) VALUE SPACES.
+       01 WR-JSON-LINHA                PIC X(140) VALUE SPACES.
 
        SCREEN SECTION.
        01 SS-MENU FOREGROUND-COLOR 6.
@@ -188,6 +227,10 @@
                       "FILTRO NOME .................... --> ".
                10 LINE 11 COL PLUS 1 USING
                         WS-OPCAO-FILTRO-RZ AUTO.
+               10 LINE 12 COLUMN 15 VALUE
+                      "FORMATO 1-FIXO / 2-CSV / 3-JSON --> ".
+               10 LINE 12 COL PLUS 1 USING
+                        WS-OPCAO-FORMATO AUTO.
 
       *================================================================*
        PROCEDURE DIVISION.
@@ -207,37 +250,99 @@
            IF WS-OPCAO-ORDEM = 1 AND WS-OPCAO-CLASS = 1
                SORT SORT-FILE
                    ON ASCENDING KEY FS-CODIGO
-                   USING  VENDEDORES
+                   INPUT PROCEDURE 0001-FILTRA-ENTRADA
                    GIVING VENDEDORES-REL
            END-IF.
            IF WS-OPCAO-ORDEM = 2 AND WS-OPCAO-CLASS = 1
                SORT SORT-FILE
                    ON DESCENDING KEY FS-CODIGO
-                   USING VENDEDORES
+                   INPUT PROCEDURE 0001-FILTRA-ENTRADA
                    GIVING VENDEDORES-REL
            END-IF.
 
            IF WS-OPCAO-ORDEM = 1 AND WS-OPCAO-CLASS = 2
                SORT SORT-FILE
                    ON ASCENDING KEY FS-NOME
-                   USING VENDEDORES
+                   INPUT PROCEDURE 0001-FILTRA-ENTRADA
                    GIVING VENDEDORES-REL
            END-IF.
            IF WS-OPCAO-ORDEM = 2 AND WS-OPCAO-CLASS = 2
                SORT SORT-FILE
                    ON DESCENDING KEY FS-NOME
-                   USING VENDEDORES
+                   INPUT PROCEDURE 0001-FILTRA-ENTRADA
                    GIVING VENDEDORES-REL
            END-IF
 
 
            OPEN INPUT  VENDEDORES-REL.
            OPEN OUTPUT VENDEDORES-GER.
+           IF FMT-CSV
+              WRITE REL-REGISTRO-GER FROM WR-CSV-CAB
+           END-IF.
            READ VENDEDORES-REL NEXT.
 
+      *----------------------------------------------------------------*
+      * SELECIONA PARA O SORT SOMENTE OS VENDEDORES QUE ATENDEM AOS
+      * FILTROS DE CODIGO E NOME INFORMADOS NA SS-MENU
+      *----------------------------------------------------------------*
+       0001-FILTRA-ENTRADA.
+
+           MOVE "N" TO WS-FIM-FONTE.
+           MOVE FUNCTION TRIM(WS-OPCAO-FILTRO-RZ) TO WS-FILTRO-RZ-TRIM.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-OPCAO-FILTRO-RZ))
+                TO WS-FILTRO-RZ-LEN.
+
+           OPEN INPUT VENDEDORES.
+           READ VENDEDORES NEXT
+               AT END MOVE "S" TO WS-FIM-FONTE
+           END-READ.
+
+           PERFORM UNTIL FIM-FONTE
+
+               MOVE "S" TO WS-COD-OK
+               IF WS-OPCAO-FILTRO-COD NOT = ZEROS
+                  IF FS-CODIGO NOT = WS-OPCAO-FILTRO-COD
+                     MOVE "N" TO WS-COD-OK
+                  END-IF
+               END-IF
+
+               MOVE "S" TO WS-RZ-OK
+               IF WS-OPCAO-FILTRO-RZ NOT = SPACES
+                  IF FS-NOME(1:WS-FILTRO-RZ-LEN) NOT =
+                        WS-FILTRO-RZ-TRIM(1:WS-FILTRO-RZ-LEN)
+                     MOVE "N" TO WS-RZ-OK
+                  END-IF
+               END-IF
+
+               IF WS-COD-OK = "S" AND WS-RZ-OK = "S"
+                        AND FS-STATUS-ATIVA
+                  MOVE FD-RECORD TO SORT-RECORD
+                  RELEASE SORT-RECORD
+               END-IF
+
+               READ VENDEDORES NEXT
+                   AT END MOVE "S" TO WS-FIM-FONTE
+               END-READ
+           END-PERFORM.
+
+           CLOSE VENDEDORES.
 
        0002-PROCESSA.
 
+           EVALUATE TRUE
+              WHEN FMT-CSV
+                 PERFORM 0002-CSV-DET
+              WHEN FMT-JSON
+                 PERFORM 0002-JSON-DET
+              WHEN OTHER
+                 PERFORM 0002-FIXO-DET
+           END-EVALUATE.
+
+           ADD 1 TO WT-CT-LIDOS.
+
+           READ VENDEDORES-REL NEXT.
+
+       0002-FIXO-DET.
 
            IF WT-CT-LINHAS > WC-LINHAS-POR-PAGINA
                  PERFORM 0004-IMPRIME-CABECALHO
@@ -249,16 +354,48 @@
            MOVE R1-LATITUDE  TO WR-DET-LATITUDE.
            MOVE R1-LONGITUDE TO WR-DET-LONGITUDE.
 
-           DISPLAY " TESTE - > " WR-DET1.
-
            WRITE REL-REGISTRO-GER FROM WR-DET1.
            ADD 1 TO WT-CT-LINHAS.
-           ADD 1 TO WT-CT-LIDOS.
 
-           READ VENDEDORES-REL NEXT.
+       0002-CSV-DET.
+
+           MOVE R1-CODIGO    TO WR-CSV-CODIGO.
+           MOVE R1-NOME      TO WR-CSV-NOME.
+           MOVE R1-CPF       TO WR-CSV-CPF.
+           MOVE R1-LATITUDE  TO WR-CSV-LATITUDE.
+           MOVE R1-LONGITUDE TO WR-CSV-LONGITUDE.
+
+           WRITE REL-REGISTRO-GER FROM WR-CSV-DET.
+
+       0002-JSON-DET.
+
+           MOVE R1-CODIGO    TO WR-JSON-COD-ED.
+           MOVE R1-CPF       TO WR-JSON-CPF-ED.
+           MOVE R1-LATITUDE  TO WR-DET-LATITUDE.
+           MOVE R1-LONGITUDE TO WR-DET-LONGITUDE.
+           MOVE WR-DET-LATITUDE  TO WR-JSON-LATBUF.
+           MOVE WR-DET-LONGITUDE TO WR-JSON-LONBUF.
+           INSPECT WR-JSON-LATBUF REPLACING ALL "," BY ".".
+           INSPECT WR-JSON-LONBUF REPLACING ALL "," BY ".".
+
+           STRING '{"codigo":' FUNCTION TRIM(WR-JSON-COD-ED)
+                  ',"nome":"' FUNCTION TRIM(R1-NOME) '"'
+                  ',"cpf":' FUNCTION TRIM(WR-JSON-CPF-ED)
+                  ',"latitude":' FUNCTION TRIM(WR-JSON-LATBUF)
+                  ',"longitude":' FUNCTION TRIM(WR-JSON-LONBUF)
+                  '}'
+                  DELIMITED BY SIZE INTO WR-JSON-LINHA.
+
+           WRITE REL-REGISTRO-GER FROM WR-JSON-LINHA.
 
        0003-TERMINA.
 
+           IF FMT-FIXO
+              MOVE WT-CT-LIDOS TO WR-RODAPE-LIDOS
+              WRITE REL-REGISTRO-GER FROM WR-SEP1
+              WRITE REL-REGISTRO-GER FROM WR-RODAPE
+           END-IF.
+
            CLOSE VENDEDORES-REL VENDEDORES-GER.
       *----------------------------------------------------------------*
       * IMPRIME CABECALHO
