@@ -0,0 +1,389 @@
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.    RELATORIO-CARGA-VENDEDORES.
+      * AUTHOR.        ALBERI NUNES.
+      * DATE-WRITTEN.  21/06/2019.
+      * REMARKS.
+      *----------------------------------------------------------------*
+      * SISTEMA:      VENDAS
+      * PROGRAMA:     RELATORIO-CARGA-VENDEDORES
+      *
+      * OBJETIVO:     LISTAR A CARGA DE TRABALHO (QTD. DE CLIENTES
+      *               ATRIBUIDOS) DE CADA VENDEDOR, A PARTIR DO
+      *               ARQUIVO INDEXADO VENDEDOR->CLIENTE GERADO PELO
+      *               DISTRIBUICAO (REQ 017), ORDENADA DA MAIOR PARA
+      *               A MENOR CARGA
+      *
+      * VERSOES:      DATA        DESCRICAO
+      *               ----------  --------------------------------------
+      *               21/06/2019  LISTAR CARGA DE VENDEDORES
+      *
+
+
+
+      *===============================================================*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+        SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDEDORES ASSIGN TO DISK "vendedores.dat"
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY FS-KEY
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WT-ST-VENDEDORES.
+
+           SELECT CARTEIRA    ASSIGN TO DISK WID-ARQUIVO-IDX
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY FS6-KEY
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WT-ST-CARTEIRA.
+
+           SELECT CARGA-GER   ASSIGN TO DISK "carga01.rel"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WT-ST-CARGA.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENDEDORES.
+       01  FD-RECORD.
+           05 FS-KEY.
+               10 FS-CODIGO PIC 9(006).
+           05 FS-NOME       PIC X(040).
+           05 FS-CPF        PIC 9(011).
+           05 FS-LATITUDE   PIC s9(003)v9(008).
+           05 FS-LONGITUDE  PIC s9(003)v9(008).
+           05 FS-STATUS     PIC X(001).
+               88 FS-STATUS-ATIVA    VALUE "A".
+               88 FS-STATUS-INATIVA  VALUE "I".
+           05 FILLER        PIC X(16).
+
+      * ARQUIVO INDEXADO VENDEDOR -> CLIENTE GERADO PELO DISTRIBUICAO
+       FD  CARTEIRA.
+       01  FS6-REC.
+           05 FS6-KEY.
+               10 FS6-CODVEN     PIC 9(006).
+               10 FS6-CODCLI     PIC 9(007).
+           05 FS6-RAZSOC         PIC X(040).
+           05 FS6-NOMVEN         PIC X(040).
+           05 FS6-DISTANCIA      PIC S9(005)V9(001).
+
+       FD  CARGA-GER.
+       01  REL-REGISTRO-GER                         PIC X(140).
+
+      *================================================================*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       77  WS-ARQBASE                        PIC X(60) VALUE SPACES.
+       01  WID-ARQUIVO-IDX                   PIC X(64) VALUE SPACES.
+
+       77  WS-FIM-VENDEDOR                   PIC X(01) VALUE "N".
+           88 FIM-VENDEDOR VALUE "S".
+       77  WS-FIM-CARTEIRA                   PIC X(01) VALUE "N".
+           88 FIM-CARTEIRA VALUE "S".
+       77  WS-CARGA-ABERTA                   PIC X(01) VALUE "N".
+           88 CARGA-ABERTA VALUE "S".
+       77  WS-VEND-ACHADO                    PIC X(01) VALUE "N".
+           88 VEND-ACHADO VALUE "S".
+
+       01  WC-CONSTANTES.
+           03 WC-LINHAS-POR-PAGINA       PIC  9(002) VALUE 60.
+
+       01 WT-FILE-STATUS.
+           03 WT-ST-VENDEDORES           PIC  X(002) VALUE SPACES.
+           03 WT-ST-CARTEIRA             PIC  X(002) VALUE SPACES.
+           03 WT-ST-CARGA                PIC  X(002) VALUE SPACES.
+
+       01 WT-CONTADORES.
+           03 WT-CT-PAGINA             PIC  9(003) VALUE ZEROS.
+           03 WT-CT-LINHAS             PIC  9(002) VALUE 99.
+           03 WT-CT-LIDOS              PIC  9(006) VALUE ZEROS.
+           03 WT-CT-PAREADOS           PIC  9(007) VALUE ZEROS.
+           03 WT-CT-IGNORADOS          PIC  9(007) VALUE ZEROS.
+
+       01 WT-DT-SISTEMA.
+              05 ANO                   PIC 9(002) VALUE ZEROS.
+              05 MES                   PIC 9(002) VALUE ZEROS.
+              05 DIA                   PIC 9(002) VALUE ZEROS.
+       01 WT-HR-SISTEMA.
+              05 HORA                  PIC 9(002) VALUE ZEROS.
+              05 MINUTO                PIC 9(002) VALUE ZEROS.
+              05 SEGUNDO               PIC 9(002) VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * TABELA DE CARGA POR VENDEDOR - UMA ENTRADA POR VENDEDOR ATIVO
+      * ENCONTRADO EM vendedores.dat (NAO INDEXADA PELO CODIGO EM SI,
+      * PARA NAO EXIGIR UMA TABELA DO TAMANHO DO MAIOR CODIGO POSSIVEL
+      * - MESMA RESSALVA JA FEITA PARA WS-VEND-VISTO NO DISTRIBUICAO)
+      *----------------------------------------------------------------*
+       01  WS-VEND-QTDE                      PIC 9(004) VALUE ZEROS.
+       01  WS-VEND-TAB.
+           03 WS-VEND-ITEM OCCURS 9999 TIMES
+                            INDEXED BY WS-VJ WS-VK.
+               05 WS-VT-CODIGO   PIC 9(006).
+               05 WS-VT-NOME     PIC X(040).
+               05 WS-VT-QTD      PIC 9(006) VALUE ZEROS.
+
+       01  WS-VT-CODIGO-AUX   PIC 9(006).
+       01  WS-VT-NOME-AUX      PIC X(040).
+       01  WS-VT-QTD-AUX       PIC 9(006).
+       01  WS-MAIOR-IDX        PIC 9(004) VALUE ZEROS.
+
+       01 WR-CAB1.
+           03 FILLER                   PIC X(050) VALUE
+              "EMPRESA HBSIS-SUPERO".
+           03 FILLER                   PIC X(006) VALUE
+              "DATA: ".
+           03 WR-CAB-DATA.
+              05 DIA                   PIC 9(002) VALUE ZEROS.
+              05 FILLER                PIC X(001) VALUE "/".
+              05 MES                   PIC 9(002) VALUE ZEROS.
+              05 FILLER                PIC X(001) VALUE "/".
+              05 ANO                   PIC 9(002) VALUE ZEROS.
+           03 FILLER                   PIC X(007) VALUE
+              " HORA: ".
+           03 WR-CAB-HORA.
+              05 HOR                   PIC 9(002) VALUE ZEROS.
+              05 FILLER                PIC X(001) VALUE ":".
+              05 MINUTO                PIC 9(002) VALUE ZEROS.
+              05 FILLER                PIC X(001) VALUE ":".
+              05 SEGUNDO               PIC 9(002) VALUE ZEROS.
+
+
+       01 WR-SEP1.
+           03  FILLER                  PIC X(095) VALUE ALL "-".
+
+
+
+       01 WR-CAB3.
+           03 FILLER                   PIC X(031) VALUE
+           "CARGA DE VENDEDORES ".
+           03 FILLER                   PIC X(035) VALUE
+              "CLIENTES ATRIBUIDOS POR VENDEDOR".
+           03 FILLER                   PIC X(011) VALUE
+              "PAGINA: ".
+           03 WR-CAB-PAGINA            PIC ZZ9 VALUE ZEROS.
+
+       01 WR-CAB4.
+           03  FILLER                  PIC X(011) VALUE
+               "VENDEDOR ".
+           03  FILLER                  PIC X(040)
+               VALUE " NOME".
+           03  FILLER                  PIC X(020) VALUE
+               "QTD. CLIENTES".
+
+       01 WR-RODAPE.
+           03  FILLER                  PIC X(022) VALUE
+               "TOTAL DE VENDEDORES: ".
+           03  WR-RODAPE-LIDOS         PIC ZZZ.ZZ9 VALUE ZEROS.
+           03  FILLER                  PIC X(002) VALUE SPACES.
+           03  FILLER                  PIC X(023) VALUE
+               "TOTAL DE PAREAMENTOS: ".
+           03  WR-RODAPE-PAREADOS      PIC ZZZ.ZZ9 VALUE ZEROS.
+
+       01 WR-RODAPE2.
+           03  FILLER                  PIC X(043) VALUE
+               "PAREAMENTOS IGNORADOS (VENDEDOR INATIVO): ".
+           03  WR-RODAPE-IGNORADOS     PIC ZZZ.ZZ9 VALUE ZEROS.
+
+       01 WR-DET1.
+           03  WR-DET-VENDEDOR         PIC X(006) VALUE SPACES.
+           03  FILLER                  PIC X(005) VALUE SPACES.
+           03  WR-DET-NOME             PIC X(038) VALUE SPACES.
+           03  FILLER                  PIC X(002) VALUE SPACES.
+           03  WR-DET-QTD              PIC ZZZ.ZZ9 VALUE SPACES.
+
+       SCREEN SECTION.
+       01 SS-MENU FOREGROUND-COLOR 6.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 12 VALUE
+                   "RELATORIO DE CARGA DE VENDEDORES".
+               10 LINE 08 COLUMN 15 VALUE
+                      "NOME DO ARQUIVO GERADO PELO DISTRIBUICAO --> ".
+               10 LINE 08 COL PLUS 1 USING WS-ARQBASE AUTO.
+
+      *================================================================*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+       0-PRINCIPAL.
+
+           PERFORM 0000-INICIA
+           PERFORM 0002-PROCESSA   UNTIL FIM-CARTEIRA
+           PERFORM 0003-TERMINA
+           STOP RUN.
+      *----------------------------------------------------------------*
+
+
+       0000-INICIA.
+           DISPLAY SS-MENU
+           ACCEPT  SS-MENU
+           STRING FUNCTION TRIM(WS-ARQBASE) ".idx"
+                  DELIMITED BY SIZE INTO WID-ARQUIVO-IDX.
+
+           PERFORM 0001-CARREGA-VENDEDORES
+
+           IF NOT FIM-CARTEIRA
+              OPEN INPUT CARTEIRA
+              IF WT-ST-CARTEIRA NOT = "00"
+                 MOVE "S" TO WS-FIM-CARTEIRA
+                 DISPLAY "ERRO ABERTURA ARQUIVO " WID-ARQUIVO-IDX
+                         ": STATUS " WT-ST-CARTEIRA
+              ELSE
+                 OPEN OUTPUT CARGA-GER
+                 IF WT-ST-CARGA NOT = "00"
+                    MOVE "S" TO WS-FIM-CARTEIRA
+                    DISPLAY "ERRO ABERTURA ARQUIVO carga01.rel: STATUS "
+                            WT-ST-CARGA
+                 ELSE
+                    MOVE "S" TO WS-CARGA-ABERTA
+                    READ CARTEIRA NEXT
+                        AT END MOVE "S" TO WS-FIM-CARTEIRA
+                    END-READ
+                 END-IF
+              END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * CARREGA EM MEMORIA UM VENDEDOR ATIVO POR ENTRADA (QTD = 0)
+      *----------------------------------------------------------------*
+       0001-CARREGA-VENDEDORES.
+
+           OPEN INPUT VENDEDORES.
+           IF WT-ST-VENDEDORES = "00"
+              READ VENDEDORES NEXT
+                  AT END MOVE "S" TO WS-FIM-VENDEDOR
+              END-READ
+              PERFORM UNTIL FIM-VENDEDOR
+                 IF FS-STATUS-ATIVA
+                    AND WS-VEND-QTDE < 9999
+                    ADD 1 TO WS-VEND-QTDE
+                    SET WS-VJ TO WS-VEND-QTDE
+                    MOVE FS-CODIGO TO WS-VT-CODIGO(WS-VJ)
+                    MOVE FS-NOME   TO WS-VT-NOME(WS-VJ)
+                    MOVE ZEROS     TO WS-VT-QTD(WS-VJ)
+                 END-IF
+                 READ VENDEDORES NEXT
+                     AT END MOVE "S" TO WS-FIM-VENDEDOR
+                 END-READ
+              END-PERFORM
+              CLOSE VENDEDORES
+           ELSE
+              MOVE "S" TO WS-FIM-CARTEIRA
+              DISPLAY "ERRO ABERTURA ARQUIVO vendedores.dat: STATUS "
+                      WT-ST-VENDEDORES
+           END-IF.
+
+       0002-PROCESSA.
+
+           MOVE "N" TO WS-VEND-ACHADO.
+           PERFORM VARYING WS-VJ FROM 1 BY 1
+                   UNTIL WS-VJ > WS-VEND-QTDE
+              IF WS-VT-CODIGO(WS-VJ) = FS6-CODVEN
+                 ADD 1 TO WS-VT-QTD(WS-VJ)
+                 MOVE "S" TO WS-VEND-ACHADO
+                 SET WS-VJ TO WS-VEND-QTDE
+              END-IF
+           END-PERFORM.
+
+           IF VEND-ACHADO
+              ADD 1 TO WT-CT-PAREADOS
+           ELSE
+              ADD 1 TO WT-CT-IGNORADOS
+           END-IF.
+
+           READ CARTEIRA NEXT
+               AT END MOVE "S" TO WS-FIM-CARTEIRA
+           END-READ.
+
+       0003-TERMINA.
+
+           IF WT-ST-CARTEIRA = "00"
+              CLOSE CARTEIRA
+           END-IF.
+
+           IF CARGA-ABERTA
+              PERFORM 0005-ORDENA-CARGA
+
+              PERFORM VARYING WS-VJ FROM 1 BY 1
+                      UNTIL WS-VJ > WS-VEND-QTDE
+                 IF WT-CT-LINHAS > WC-LINHAS-POR-PAGINA
+                       PERFORM 0004-IMPRIME-CABECALHO
+                 END-IF
+                 MOVE WS-VT-CODIGO(WS-VJ) TO WR-DET-VENDEDOR
+                 MOVE WS-VT-NOME(WS-VJ)   TO WR-DET-NOME
+                 MOVE WS-VT-QTD(WS-VJ)    TO WR-DET-QTD
+                 WRITE REL-REGISTRO-GER FROM WR-DET1
+                 ADD 1 TO WT-CT-LINHAS
+                 ADD 1 TO WT-CT-LIDOS
+              END-PERFORM
+
+              MOVE WT-CT-LIDOS      TO WR-RODAPE-LIDOS
+              MOVE WT-CT-PAREADOS   TO WR-RODAPE-PAREADOS
+              MOVE WT-CT-IGNORADOS  TO WR-RODAPE-IGNORADOS
+              WRITE REL-REGISTRO-GER FROM WR-SEP1
+              WRITE REL-REGISTRO-GER FROM WR-RODAPE
+              WRITE REL-REGISTRO-GER FROM WR-RODAPE2
+
+              CLOSE CARGA-GER
+           ELSE
+              DISPLAY
+                 "RELATORIO NAO GERADO - VERIFIQUE O ARQUIVO INFORMADO"
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * ORDENA A TABELA EM MEMORIA POR QTD DECRESCENTE (SELECAO
+      * DIRETA - MESMA IDEIA DA INSERCAO ORDENADA DO DISTRIBUICAO,
+      * SO QUE APLICADA UMA UNICA VEZ SOBRE A TABELA JA COMPLETA)
+      *----------------------------------------------------------------*
+       0005-ORDENA-CARGA.
+
+           IF WS-VEND-QTDE > 1
+              PERFORM VARYING WS-VJ FROM 1 BY 1
+                      UNTIL WS-VJ >= WS-VEND-QTDE
+                 MOVE WS-VJ TO WS-MAIOR-IDX
+                 SET WS-VK TO WS-VJ
+                 PERFORM VARYING WS-VK FROM WS-VJ BY 1
+                         UNTIL WS-VK > WS-VEND-QTDE
+                    IF WS-VT-QTD(WS-VK) > WS-VT-QTD(WS-MAIOR-IDX)
+                       MOVE WS-VK TO WS-MAIOR-IDX
+                    END-IF
+                 END-PERFORM
+                 IF WS-MAIOR-IDX NOT = WS-VJ
+                    SET WS-VK TO WS-MAIOR-IDX
+                    MOVE WS-VT-CODIGO(WS-VJ) TO WS-VT-CODIGO-AUX
+                    MOVE WS-VT-NOME(WS-VJ)   TO WS-VT-NOME-AUX
+                    MOVE WS-VT-QTD(WS-VJ)    TO WS-VT-QTD-AUX
+                    MOVE WS-VT-CODIGO(WS-VK) TO WS-VT-CODIGO(WS-VJ)
+                    MOVE WS-VT-NOME(WS-VK)   TO WS-VT-NOME(WS-VJ)
+                    MOVE WS-VT-QTD(WS-VK)    TO WS-VT-QTD(WS-VJ)
+                    MOVE WS-VT-CODIGO-AUX    TO WS-VT-CODIGO(WS-VK)
+                    MOVE WS-VT-NOME-AUX      TO WS-VT-NOME(WS-VK)
+                    MOVE WS-VT-QTD-AUX       TO WS-VT-QTD(WS-VK)
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * IMPRIME CABECALHO
+      *----------------------------------------------------------------*
+       0004-IMPRIME-CABECALHO.
+
+           ACCEPT WT-DT-SISTEMA FROM DATE
+           ACCEPT WT-HR-SISTEMA FROM TIME
+           ADD 1 TO WT-CT-PAGINA
+
+           MOVE CORR WT-DT-SISTEMA TO WR-CAB-DATA
+           MOVE CORR WT-HR-SISTEMA TO WR-CAB-HORA
+           MOVE WT-CT-PAGINA TO WR-CAB-PAGINA
+
+
+           WRITE REL-REGISTRO-GER FROM WR-CAB1
+           WRITE REL-REGISTRO-GER FROM WR-CAB3
+           WRITE REL-REGISTRO-GER FROM WR-SEP1
+           WRITE REL-REGISTRO-GER FROM WR-CAB4
+           WRITE REL-REGISTRO-GER FROM WR-SEP1
+
+           MOVE 5 TO WT-CT-LINHAS.
