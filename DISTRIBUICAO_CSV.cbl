@@ -34,6 +34,17 @@
            SELECT FILE3 ASSIGN TO DISK WID-ARQUIVO-GER
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FS-STAT.
+           SELECT FILE4 ASSIGN TO DISK WID-ARQUIVO-CHK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-STAT4.
+           SELECT FILE5 ASSIGN TO DISK WID-ARQUIVO-REC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-STAT5.
+           SELECT FILE6 ASSIGN TO DISK WID-ARQUIVO-IDX
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FS-STAT6
+               RECORD KEY IS FS6-KEY.
        DATA DIVISION.
        FILE SECTION.
        COPY arqclientes.
@@ -48,8 +59,22 @@
            03 FS3-PTO3       PIC X(001).
            03 FS3-NOMVEN     PIC X(040).
            03 FS3-PTO4       PIC X(001).
-           03 FS3-DISTANCIA  PIC S9(003).
+           03 FS3-DISTANCIA  PIC S9(005)V9(001).
            03 FS3-PTO5       PIC X(001).
+       FD FILE4.
+       01 FILE4-REC.
+           03 FS4-ULTIMO-CODCLI PIC 9(007).
+       FD FILE5.
+       01 FILE5-REC              PIC X(120).
+      * ARQUIVO INDEXADO DE CONSULTA VENDEDOR -> CLIENTE (REQ 017)
+       FD FILE6.
+       01 FILE6-REC.
+           05 FS6-KEY.
+               10 FS6-CODVEN     PIC 9(006).
+               10 FS6-CODCLI     PIC 9(007).
+           05 FS6-RAZSOC         PIC X(040).
+           05 FS6-NOMVEN         PIC X(040).
+           05 FS6-DISTANCIA      PIC S9(005)V9(001).
        WORKING-STORAGE SECTION.
        01  VARIAVEIS-SISTEMA.
            03  WS-LIMPA       PIC X(100) VALUE SPACES.
@@ -105,6 +130,51 @@
                 05 WS-CNPJ-13 PIC 9(01).
                 05 WS-CNPJ-14 PIC 9(01).
        01  WS-ARQIMP     PIC X(60) VALUE SPACES.
+       01  WID-ARQUIVO-GER PIC X(60) VALUE SPACES.
+       01  WID-ARQUIVO-CHK PIC X(64) VALUE SPACES.
+       01  WID-ARQUIVO-REC PIC X(64) VALUE SPACES.
+       01  WID-ARQUIVO-IDX PIC X(64) VALUE SPACES.
+       01  WS-CHK-CODCLI   PIC 9(007) VALUE ZEROS.
+       01  WS-RETOMAR      PIC X(001) VALUE "N".
+           88 RETOMAR-SIM  VALUE "S".
+       01  WS-CLI-PAREADO  PIC 9(003) VALUE ZEROS.
+       01  WS-VI           PIC 9(003) VALUE ZEROS.
+       01  WS-VEND-VISTO-TAB.
+           03 WS-VEND-VISTO OCCURS 999 TIMES PIC X(001) VALUE "N".
+       01  WS-LEITURA-ATIVA     PIC X(001) VALUE "N".
+           88 LEITURA-ATIVA     VALUE "S".
+       01  WS-LEITURA-ATIVA-VEN PIC X(001) VALUE "N".
+           88 LEITURA-ATIVA-VEN VALUE "S".
+
+       01  WS-DISTANCIA-CALC.
+           03 WS-DIST-LAT1     COMP-2 VALUE ZERO.
+           03 WS-DIST-LON1     COMP-2 VALUE ZERO.
+           03 WS-DIST-LAT2     COMP-2 VALUE ZERO.
+           03 WS-DIST-LON2     COMP-2 VALUE ZERO.
+           03 WS-DIST-LAT1-RAD COMP-2 VALUE ZERO.
+           03 WS-DIST-LAT2-RAD COMP-2 VALUE ZERO.
+           03 WS-DIST-DLAT-RAD COMP-2 VALUE ZERO.
+           03 WS-DIST-DLON-RAD COMP-2 VALUE ZERO.
+           03 WS-DIST-A        COMP-2 VALUE ZERO.
+           03 WS-DIST-C        COMP-2 VALUE ZERO.
+           03 WS-DIST-KM       COMP-2 VALUE ZERO.
+       01  WS-PI              COMP-2 VALUE 3,14159265358979.
+       01  WS-RAIO-TERRA-KM   COMP-2 VALUE 6371.
+
+       01  WS-QTD-VENDEDORES-PROX PIC 9(002) VALUE 1.
+       01  WS-RAIO-MAXIMO-KM      PIC 9(005) VALUE ZEROS.
+       01  WS-GRAVAR-CODVEN       PIC 9(006) VALUE ZEROS.
+       01  WS-GRAVAR-NOMVEN       PIC X(040) VALUE SPACES.
+       01  WS-GRAVAR-DIST         COMP-2     VALUE ZERO.
+       01  WS-INSERIDO            PIC X(001) VALUE "N".
+       01  WS-MI                  PIC 9(002) VALUE ZEROS.
+       01  WS-MJ                  PIC 9(002) VALUE ZEROS.
+       01  WS-MELHORES.
+           03 WS-MELHOR OCCURS 99 TIMES.
+               05 WS-MELHOR-CODVEN PIC 9(006).
+               05 WS-MELHOR-NOMVEN PIC X(040).
+               05 WS-MELHOR-DIST   COMP-2.
+               05 WS-MELHOR-OCUP   PIC X(001).
        77 ST-ERRO        PIC X(02) VALUE "00".
        77 MENS1          PIC X(01).
        77 WS-OPCAO       PIC X.
@@ -118,6 +188,15 @@
            88 FS-OK         VALUE ZEROS.
            88 FS-CANCELA    VALUE 99.
            88 FS-NAO-EXISTE VALUE 35.
+       77 FS-STAT4       PIC 9(02).
+           88 FS4-OK         VALUE ZEROS.
+           88 FS4-NAO-EXISTE VALUE 35.
+       77 FS-STAT5       PIC 9(02).
+           88 FS5-OK         VALUE ZEROS.
+           88 FS5-NAO-EXISTE VALUE 35.
+       77 FS-STAT6       PIC 9(02).
+           88 FS6-OK         VALUE ZEROS.
+           88 FS6-NAO-EXISTE VALUE 35.
        77 WS-ERRO        PIC X.
            88 E-SIM VALUES ARE "S" "s".
        77 FS-EXIT        PIC 9(02) VALUE ZEROS.
@@ -162,6 +241,14 @@
                05  LINE  07 COLUMN 07  VALUE "Nome do arquivo ...:".
                05  T-ARQUIVO  LINE  07  COLUMN 28 PIC X(40)
                    USING  WS-ARQIMP    HIGHLIGHT .
+               05  LINE 09 COLUMN 07  VALUE
+                   "Qtd. vendedores mais proximos (0=todos):".
+               05  T-QTDVEN   LINE  09  COLUMN 49 PIC 99
+                   USING  WS-QTD-VENDEDORES-PROX HIGHLIGHT.
+               05  LINE 11 COLUMN 07  VALUE
+                   "Raio maximo de atendimento em KM (0=sem limite):".
+               05  T-RAIOMAX  LINE  11  COLUMN 58 PIC 9(005)
+                   USING  WS-RAIO-MAXIMO-KM HIGHLIGHT.
                05  LINE 21 COLUMN  07  VALUE "MENSAGEM: ".
        01 SS-ERRO.
            05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
@@ -197,42 +284,123 @@
            DISPLAY SS-TELA-REGISTRO
            DISPLAY SS-GERACAO
            ACCEPT T-ARQUIVO
+           ACCEPT T-QTDVEN
+           ACCEPT T-RAIOMAX
            IF WS-ARQIMP EQUAL SPACES
               MOVE "FAVOR INFORMAR O NOME DO ARQUIVO" TO WS-MSGERRO
               DISPLAY WS-MSGERRO at 2118
            ELSE
               MOVE WS-ARQIMP TO WID-ARQUIVO-GER
+              STRING FUNCTION TRIM(WID-ARQUIVO-GER) ".chk"
+                     DELIMITED BY SIZE INTO WID-ARQUIVO-CHK
+              STRING FUNCTION TRIM(WID-ARQUIVO-GER) ".rec"
+                     DELIMITED BY SIZE INTO WID-ARQUIVO-REC
+              STRING FUNCTION TRIM(WID-ARQUIVO-GER) ".idx"
+                     DELIMITED BY SIZE INTO WID-ARQUIVO-IDX
+              PERFORM VARYING WS-VI FROM 1 BY 1 UNTIL WS-VI > 999
+                 MOVE "N" TO WS-VEND-VISTO(WS-VI)
+              END-PERFORM
+              MOVE "N" TO WS-RETOMAR
+              PERFORM 9060-VERIFICA-CHECKPOINT
+              IF WS-CHK-CODCLI > ZEROS
+                 MOVE "N"       TO WS-ERRO
+                 MOVE "RETOMAR GERACAO INTERROMPIDA (S/N)?" TO
+                      WS-MSGERRO
+                 ACCEPT SS-ERRO
+                 IF E-SIM
+                    MOVE "S" TO WS-RETOMAR
+                 ELSE
+                    MOVE ZEROS TO WS-CHK-CODCLI
+                 END-IF
+              END-IF
               PERFORM 9050-ABRIR-ARQUIVOS
               MOVE "N"       TO WS-ERRO
               MOVE "CONFIRMA A GERACAO DO ARQUIVO (S/N)?" TO
                    WS-MSGERRO
               ACCEPT SS-ERRO
               IF E-SIM THEN
-                 PERFORM 9200-LE-CLIENTE
+                 IF RETOMAR-SIM
+                    MOVE WS-CHK-CODCLI TO FS-CODIGO
+                    START FILE1 KEY IS GREATER THAN FS-KEY
+                       INVALID KEY MOVE 99 TO FS-EXIT
+                    END-START
+                    IF NOT FS-TERMINA
+                       PERFORM 9200-LE-CLIENTE
+                    END-IF
+                 ELSE
+                    PERFORM 9200-LE-CLIENTE
+                 END-IF
                  PERFORM 6100-GERACAO UNTIL FS-TERMINA
+                 PERFORM 9090-RECONCILIA-VENDEDORES
                  DISPLAY WS-LIMPA AT 0728
                  MOVE "ARQUIVO GERADO COM SUCESSO" TO WS-MSGERRO
                  DISPLAY WS-MSGERRO AT 2118
                  CLOSE FILE3
+                 CLOSE FILE5
+                 CLOSE FILE6
+                 PERFORM 9080-LIMPA-CHECKPOINT
                  MOVE SPACES TO WS-ARQIMP
               ELSE
                  MOVE 99     to FS-EXIT
                  MOVE SPACES TO WS-MSGERRO
                  DISPLAY WS-LIMPA AT 2118
+                 CLOSE FILE3
+                 CLOSE FILE5
+                 CLOSE FILE6
                END-IF.
        2000-PROCESSO-FIM.
            EXIT.
        6100-GERACAO SECTION.
        6100.
+           MOVE ZEROS TO WS-CLI-PAREADO.
+           MOVE ZEROS TO FS-EXIT.
            PERFORM 9000-ABRIR-VENDEDOR
            PERFORM 9200-LE-VENDEDOR
-           PERFORM UNTIL FS-TERMINA-VEN
-               PERFORM 6200-GRAVAR
-           END-PERFORM.
+           IF WS-QTD-VENDEDORES-PROX = 0
+              PERFORM UNTIL FS-TERMINA-VEN
+                 PERFORM 6250-CALCULA-DISTANCIA
+                 IF WS-RAIO-MAXIMO-KM = ZEROS
+                    OR WS-DIST-KM <= WS-RAIO-MAXIMO-KM
+                    MOVE FS2-CODIGO TO WS-GRAVAR-CODVEN
+                    MOVE FS2-NOME   TO WS-GRAVAR-NOMVEN
+                    MOVE WS-DIST-KM TO WS-GRAVAR-DIST
+                    PERFORM 6200-GRAVAR
+                 END-IF
+                 PERFORM 9200-LE-VENDEDOR
+              END-PERFORM
+           ELSE
+              PERFORM 6150-INICIALIZA-MELHORES
+              PERFORM UNTIL FS-TERMINA-VEN
+                 PERFORM 6250-CALCULA-DISTANCIA
+                 IF WS-RAIO-MAXIMO-KM = ZEROS
+                    OR WS-DIST-KM <= WS-RAIO-MAXIMO-KM
+                    PERFORM 6260-REGISTRA-MELHOR
+                 END-IF
+                 PERFORM 9200-LE-VENDEDOR
+              END-PERFORM
+              PERFORM 6270-GRAVA-MELHORES
+           END-IF.
            CLOSE FILE2.
+           IF WS-CLI-PAREADO = ZEROS
+              PERFORM 9075-GRAVA-CLIENTE-SEM-PAR
+           END-IF.
+           PERFORM 9070-GRAVA-CHECKPOINT.
            PERFORM 9200-LE-CLIENTE.
        6100-GERACAO-FIM.
            EXIT.
+      * -----------------------------------
+      * INICIALIZA A TABELA DOS N VENDEDORES MAIS PROXIMOS
+       6150-INICIALIZA-MELHORES SECTION.
+       6150.
+           PERFORM VARYING WS-MI FROM 1 BY 1
+                   UNTIL WS-MI > WS-QTD-VENDEDORES-PROX
+              MOVE ZEROS  TO WS-MELHOR-CODVEN(WS-MI)
+              MOVE SPACES TO WS-MELHOR-NOMVEN(WS-MI)
+              MOVE 999999 TO WS-MELHOR-DIST(WS-MI)
+              MOVE "N"    TO WS-MELHOR-OCUP(WS-MI)
+           END-PERFORM.
+       6150-EXIT.
+           EXIT.
        6200-GRAVAR SECTION.
        6200.
            INITIALIZE FILE3-REC WS-MSGERRO.
@@ -240,16 +408,125 @@
                                     FS3-PTO4 FS3-PTO5
            MOVE FS-CODIGO        TO FS3-CODCLI
            MOVE FS-NOME          TO FS3-RAZSOC
-           MOVE FS2-CODIGO       TO FS3-CODVEN
-           MOVE FS2-NOME         TO FS3-NOMVEN
-           MOVE ZEROS            TO FS3-DISTANCIA
+           MOVE WS-GRAVAR-CODVEN TO FS3-CODVEN
+           MOVE WS-GRAVAR-NOMVEN TO FS3-NOMVEN
+           MOVE WS-GRAVAR-DIST   TO FS3-DISTANCIA
            WRITE FILE3-REC.
-           PERFORM 9200-LE-VENDEDOR.
+           INITIALIZE FILE6-REC.
+           MOVE WS-GRAVAR-CODVEN TO FS6-CODVEN
+           MOVE FS-CODIGO        TO FS6-CODCLI
+           MOVE FS-NOME          TO FS6-RAZSOC
+           MOVE WS-GRAVAR-NOMVEN TO FS6-NOMVEN
+           MOVE WS-GRAVAR-DIST   TO FS6-DISTANCIA
+           WRITE FILE6-REC
+               INVALID KEY
+                   MOVE SPACES TO WS-MSGERRO
+                   STRING "ERRO GRAVACAO ARQUIVO INDEXADO - STATUS: "
+                          FS-STAT6 INTO WS-MSGERRO
+                   PERFORM 9900-MOSTRA-ERRO
+                      THRU 9900-MOSTRA-ERRO-FIM
+           END-WRITE.
+           ADD 1 TO WS-CLI-PAREADO.
+           IF WS-GRAVAR-CODVEN <= 999
+              MOVE "S" TO WS-VEND-VISTO(WS-GRAVAR-CODVEN)
+           END-IF.
        6200-GRAVAR-FIM.
            EXIT.
+      * -----------------------------------
+      * MANTEM A TABELA DOS N VENDEDORES MAIS PROXIMOS DO CLIENTE
+      * (INSERCAO ORDENADA POR DISTANCIA CRESCENTE)
+       6260-REGISTRA-MELHOR SECTION.
+       6260.
+           MOVE "N" TO WS-INSERIDO.
+           PERFORM VARYING WS-MI FROM 1 BY 1
+                   UNTIL WS-MI > WS-QTD-VENDEDORES-PROX
+                      OR WS-INSERIDO = "S"
+              IF WS-MELHOR-OCUP(WS-MI) = "N"
+                 OR WS-DIST-KM < WS-MELHOR-DIST(WS-MI)
+                 PERFORM VARYING WS-MJ FROM WS-QTD-VENDEDORES-PROX
+                         BY -1 UNTIL WS-MJ <= WS-MI
+                    MOVE WS-MELHOR-CODVEN(WS-MJ - 1)
+                                       TO WS-MELHOR-CODVEN(WS-MJ)
+                    MOVE WS-MELHOR-NOMVEN(WS-MJ - 1)
+                                       TO WS-MELHOR-NOMVEN(WS-MJ)
+                    MOVE WS-MELHOR-DIST(WS-MJ - 1)
+                                       TO WS-MELHOR-DIST(WS-MJ)
+                    MOVE WS-MELHOR-OCUP(WS-MJ - 1)
+                                       TO WS-MELHOR-OCUP(WS-MJ)
+                 END-PERFORM
+                 MOVE FS2-CODIGO TO WS-MELHOR-CODVEN(WS-MI)
+                 MOVE FS2-NOME   TO WS-MELHOR-NOMVEN(WS-MI)
+                 MOVE WS-DIST-KM TO WS-MELHOR-DIST(WS-MI)
+                 MOVE "S"        TO WS-MELHOR-OCUP(WS-MI)
+                 MOVE "S"        TO WS-INSERIDO
+              END-IF
+           END-PERFORM.
+       6260-EXIT.
+           EXIT.
+      * -----------------------------------
+      * GRAVA NO ARQUIVO DE SAIDA OS N VENDEDORES MAIS PROXIMOS
+      * DO CLIENTE CORRENTE
+       6270-GRAVA-MELHORES SECTION.
+       6270.
+           PERFORM VARYING WS-MI FROM 1 BY 1
+                   UNTIL WS-MI > WS-QTD-VENDEDORES-PROX
+              IF WS-MELHOR-OCUP(WS-MI) = "S"
+                 MOVE WS-MELHOR-CODVEN(WS-MI) TO WS-GRAVAR-CODVEN
+                 MOVE WS-MELHOR-NOMVEN(WS-MI) TO WS-GRAVAR-NOMVEN
+                 MOVE WS-MELHOR-DIST(WS-MI)   TO WS-GRAVAR-DIST
+                 PERFORM 6200-GRAVAR
+              END-IF
+           END-PERFORM.
+       6270-EXIT.
+           EXIT.
+
+      * -----------------------------------
+      * CALCULA A DISTANCIA (KM) ENTRE O CLIENTE E O VENDEDOR
+      * USANDO A FORMULA DO GRANDE CIRCULO (HAVERSINE)
+       6250-CALCULA-DISTANCIA SECTION.
+       6250.
+           MOVE FS-LATITUDE   TO WS-DIST-LAT1.
+           MOVE FS-LONGITUDE  TO WS-DIST-LON1.
+           MOVE FS2-LATITUDE  TO WS-DIST-LAT2.
+           MOVE FS2-LONGITUDE TO WS-DIST-LON2.
+
+           COMPUTE WS-DIST-LAT1-RAD = WS-DIST-LAT1 * WS-PI / 180.
+           COMPUTE WS-DIST-LAT2-RAD = WS-DIST-LAT2 * WS-PI / 180.
+           COMPUTE WS-DIST-DLAT-RAD =
+                   (WS-DIST-LAT2 - WS-DIST-LAT1) * WS-PI / 180.
+           COMPUTE WS-DIST-DLON-RAD =
+                   (WS-DIST-LON2 - WS-DIST-LON1) * WS-PI / 180.
+
+           COMPUTE WS-DIST-A =
+                 (FUNCTION SIN(WS-DIST-DLAT-RAD / 2) ** 2) +
+                 (FUNCTION COS(WS-DIST-LAT1-RAD) *
+                  FUNCTION COS(WS-DIST-LAT2-RAD) *
+                  (FUNCTION SIN(WS-DIST-DLON-RAD / 2) ** 2)).
+
+           IF WS-DIST-A < 0
+              MOVE 0 TO WS-DIST-A
+           END-IF.
+           IF WS-DIST-A > 1
+              MOVE 1 TO WS-DIST-A
+           END-IF.
+
+           IF WS-DIST-A = 1
+              COMPUTE WS-DIST-C = WS-PI
+           ELSE
+              COMPUTE WS-DIST-C =
+                  2 * FUNCTION ATAN(FUNCTION SQRT(WS-DIST-A) /
+                                    FUNCTION SQRT(1 - WS-DIST-A))
+           END-IF.
+
+           COMPUTE WS-DIST-KM ROUNDED = WS-RAIO-TERRA-KM * WS-DIST-C.
+
+       6250-EXIT.
+           EXIT.
        8000-FINALIZA SECTION.
            CLOSE FILE1
-                 FILE3.
+                 FILE3
+                 FILE5
+                 FILE6.
        8000-FINALIZA-FIM.
            EXIT.
       * -----------------------------------
@@ -282,50 +559,161 @@
       * -----------------------------------
        9050-ABRIR-ARQUIVOS.
       * -----------------------------------
-      * ABRE ARQUIVOS PARA SAÍDA
+      * ABRE ARQUIVOS PARA SAÍDA (EXTEND SE RETOMANDO GERACAO)
       * -----------------------------------
-           OPEN OUTPUT FILE3
+           IF RETOMAR-SIM
+              OPEN EXTEND FILE3
+              OPEN EXTEND FILE5
+              OPEN EXTEND FILE6
+           ELSE
+              OPEN OUTPUT FILE3
+              OPEN OUTPUT FILE5
+              OPEN OUTPUT FILE6
+              IF FS-STAT5 EQUAL "00"
+                 MOVE "CLIENTES SEM VENDEDOR PAREADO:" TO FILE5-REC
+                 WRITE FILE5-REC
+              END-IF
+           END-IF
            IF FS-STAT NOT EQUAL "00"
               STRING "ERRO ABERTURA ARQUIVO DE SAIDA: "
                      WID-ARQUIVO-GER INTO WS-MSGERRO
               PERFORM 9900-MOSTRA-ERRO
                  THRU 9900-MOSTRA-ERRO-FIM
+              MOVE 99 TO FS-EXIT
+           END-IF.
+           IF FS-STAT5 NOT EQUAL "00"
+              STRING "ERRO ABERTURA ARQUIVO DE RECONCILIACAO: "
+                     WID-ARQUIVO-REC INTO WS-MSGERRO
+              PERFORM 9900-MOSTRA-ERRO
+                 THRU 9900-MOSTRA-ERRO-FIM
+              MOVE 99 TO FS-EXIT
+           END-IF.
+           IF FS-STAT6 NOT EQUAL "00"
+              STRING "ERRO ABERTURA ARQUIVO INDEXADO: "
+                     WID-ARQUIVO-IDX INTO WS-MSGERRO
+              PERFORM 9900-MOSTRA-ERRO
+                 THRU 9900-MOSTRA-ERRO-FIM
+              MOVE 99 TO FS-EXIT
            END-IF.
        9050-ABRIR-ARQUIVOS-FIM.
            EXIT.
-      * LE CLIENTE NEXT
+      * LE CLIENTE NEXT (PULA CLIENTES INATIVOS)
        9200-LE-CLIENTE SECTION.
        9200.
-           READ FILE1 NEXT RECORD
-                   AT END
-                      MOVE 99 to FS-EXIT
-           END-READ.
-           IF FS-STAT NOT EQUAL "00" AND "10"
-              MOVE SPACES TO WS-MSGERRO
-              STRING "ERRO LEITURA ARQUIVO CLIENTE - STATUS: "
-                     FS-STAT INTO WS-MSGERRO
-              PERFORM 9900-MOSTRA-ERRO
-                 THRU 9900-MOSTRA-ERRO-FIM
-           END-IF.
+           MOVE "N" TO WS-LEITURA-ATIVA.
+           PERFORM UNTIL LEITURA-ATIVA OR FS-TERMINA
+              READ FILE1 NEXT RECORD
+                      AT END
+                         MOVE 99 to FS-EXIT
+              END-READ
+              IF FS-STAT NOT EQUAL "00" AND "10"
+                 MOVE SPACES TO WS-MSGERRO
+                 STRING "ERRO LEITURA ARQUIVO CLIENTE - STATUS: "
+                        FS-STAT INTO WS-MSGERRO
+                 PERFORM 9900-MOSTRA-ERRO
+                    THRU 9900-MOSTRA-ERRO-FIM
+                 MOVE 99 TO FS-EXIT
+              END-IF
+              IF FS-TERMINA OR FS-STATUS-ATIVA
+                 MOVE "S" TO WS-LEITURA-ATIVA
+              END-IF
+           END-PERFORM.
        9200-LE-CLIENTE-FIM.
            EXIT.
-      * LE VENDEDOR NEXT
+      * LE VENDEDOR NEXT (PULA VENDEDORES INATIVOS)
        9200-LE-VENDEDOR SECTION.
        9200.
-           READ FILE2 NEXT RECORD
-                   AT END
-                      MOVE 88 TO FS-EXIT
-           END-READ.
-           IF FS-STAT NOT EQUAL "00" AND "10"
-              MOVE SPACES TO WS-MSGERRO
-              STRING "ERRO LEITURA ARQUIVO VENDEDOR - STATUS: "
-                     FS-STAT INTO WS-MSGERRO
-              PERFORM 9900-MOSTRA-ERRO
-                 THRU 9900-MOSTRA-ERRO-FIM
-           END-IF.
+           MOVE "N" TO WS-LEITURA-ATIVA-VEN.
+           PERFORM UNTIL LEITURA-ATIVA-VEN OR FS-TERMINA-VEN
+              READ FILE2 NEXT RECORD
+                      AT END
+                         MOVE 88 TO FS-EXIT
+              END-READ
+              IF FS-STAT NOT EQUAL "00" AND "10"
+                 MOVE SPACES TO WS-MSGERRO
+                 STRING "ERRO LEITURA ARQUIVO VENDEDOR - STATUS: "
+                        FS-STAT INTO WS-MSGERRO
+                 PERFORM 9900-MOSTRA-ERRO
+                    THRU 9900-MOSTRA-ERRO-FIM
+                 MOVE 88 TO FS-EXIT
+              END-IF
+              IF FS-TERMINA-VEN OR FS2-STATUS-ATIVA
+                 MOVE "S" TO WS-LEITURA-ATIVA-VEN
+              END-IF
+           END-PERFORM.
        9200-LE-VENDEDOR-FIM.
            EXIT.
       * -----------------------------------
+      * LE O CHECKPOINT (SE EXISTIR) COM O ULTIMO CLIENTE PROCESSADO
+      * NUMA GERACAO ANTERIOR INTERROMPIDA
+       9060-VERIFICA-CHECKPOINT SECTION.
+       9060.
+           MOVE ZEROS TO WS-CHK-CODCLI.
+           OPEN INPUT FILE4.
+           IF FS4-OK
+              READ FILE4 NEXT RECORD
+                 AT END MOVE ZEROS TO FS4-ULTIMO-CODCLI
+              END-READ
+              MOVE FS4-ULTIMO-CODCLI TO WS-CHK-CODCLI
+              CLOSE FILE4
+           END-IF.
+       9060-EXIT.
+           EXIT.
+      * -----------------------------------
+      * GRAVA NO CHECKPOINT O CODIGO DO CLIENTE RECEM PROCESSADO
+       9070-GRAVA-CHECKPOINT SECTION.
+       9070.
+           OPEN OUTPUT FILE4.
+           MOVE FS-CODIGO TO FS4-ULTIMO-CODCLI.
+           WRITE FILE4-REC.
+           CLOSE FILE4.
+       9070-EXIT.
+           EXIT.
+      * -----------------------------------
+      * LIMPA O CHECKPOINT AO TERMINAR A GERACAO COM SUCESSO
+       9080-LIMPA-CHECKPOINT SECTION.
+       9080.
+           OPEN OUTPUT FILE4.
+           MOVE ZEROS TO FS4-ULTIMO-CODCLI.
+           WRITE FILE4-REC.
+           CLOSE FILE4.
+       9080-EXIT.
+           EXIT.
+      * -----------------------------------
+      * GRAVA NO ARQUIVO DE RECONCILIACAO O CLIENTE QUE NAO FOI
+      * PAREADO COM NENHUM VENDEDOR
+       9075-GRAVA-CLIENTE-SEM-PAR SECTION.
+       9075.
+           MOVE SPACES TO FILE5-REC.
+           STRING "  " FS-CODIGO " - " FS-NOME
+                  DELIMITED BY SIZE INTO FILE5-REC.
+           WRITE FILE5-REC.
+       9075-EXIT.
+           EXIT.
+      * -----------------------------------
+      * APOS A GERACAO, LISTA NO ARQUIVO DE RECONCILIACAO OS
+      * VENDEDORES QUE NAO FICARAM PAREADOS COM NENHUM CLIENTE
+       9090-RECONCILIA-VENDEDORES SECTION.
+       9090.
+           MOVE SPACES TO FILE5-REC.
+           MOVE "VENDEDORES SEM CLIENTE PAREADO:" TO FILE5-REC.
+           WRITE FILE5-REC.
+           OPEN INPUT FILE2.
+           PERFORM 9200-LE-VENDEDOR.
+           PERFORM UNTIL FS-TERMINA-VEN
+              IF FS2-CODIGO <= 999
+                 AND WS-VEND-VISTO(FS2-CODIGO) = "N"
+                 MOVE SPACES TO FILE5-REC
+                 STRING "  " FS2-CODIGO " - " FS2-NOME
+                        DELIMITED BY SIZE INTO FILE5-REC
+                 WRITE FILE5-REC
+              END-IF
+              PERFORM 9200-LE-VENDEDOR
+           END-PERFORM.
+           CLOSE FILE2.
+       9090-EXIT.
+           EXIT.
+      * -----------------------------------
       * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
        9900-MOSTRA-ERRO SECTION.
        9900.
