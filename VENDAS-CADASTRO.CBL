@@ -0,0 +1,723 @@
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.    VENDAS.
+      * AUTHOR.        ALBERI NUNES.
+      * DATE-WRITTEN.  08/08/2026.
+      * REMARKS.
+      *----------------------------------------------------------------*
+      * SISTEMA:      VENDAS
+      * PROGRAMA:     MANUTENCAO DE VENDAS
+      *
+      * OBJETIVO:     MANUTENCAO DE VENDAS
+      *
+      * VERSOES:      DATA        DESCRICAO
+      *               ----------  --------------------------------------
+      *               08/08/2026  MANTER VENDAS
+      *
+
+      *===============================================================*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+        SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE1 ASSIGN TO DISK
+                 "vendas.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FS-STAT
+               RECORD KEY IS FS-KEY.
+
+           SELECT FILE2 ASSIGN TO DISK "clientes.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FS-STAT2
+               RECORD KEY IS FS2-KEY.
+
+           SELECT FILE3 ASSIGN TO DISK "vendedores.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FS-STAT3
+               RECORD KEY IS FS3-KEY
+               ALTERNATE RECORD KEY FS3-CPF.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE1.
+       01 FILE1-REC.
+           05 FS-KEY.
+               10 FS-NUMVENDA PIC 9(007).
+           05 FS-DATA-VENDA.
+               10 FS-VEN-ANO  PIC 9(004).
+               10 FS-VEN-MES  PIC 9(002).
+               10 FS-VEN-DIA  PIC 9(002).
+           05 FS-CODCLI       PIC 9(007).
+           05 FS-CODVEN       PIC 9(006).
+           05 FS-QTDITENS     PIC 9(002).
+           05 FS-ITENS OCCURS 10 TIMES.
+               10 FS-ITEM-DESCR  PIC X(030).
+               10 FS-ITEM-QTD    PIC 9(005).
+               10 FS-ITEM-VALOR  PIC 9(007)V9(002).
+           05 FS-VALOR-TOTAL  PIC 9(009)V9(002).
+           05 FS-STATUS       PIC X(001).
+               88 FS-STATUS-ATIVA      VALUE "A".
+               88 FS-STATUS-CANCELADA  VALUE "C".
+
+      * LAYOUT DO ARQUIVO DE CLIENTES (clientes.dat) - SO PARA VALIDACAO
+       FD FILE2.
+       01 FILE2-REC.
+           05 FS2-KEY.
+               10 FS2-CODIGO PIC 9(007).
+           05 FS2-NOME       PIC X(040).
+           05 FS2-CNPJ       PIC 9(014).
+           05 FS2-LATITUDE   PIC S9(003)V9(008).
+           05 FS2-LONGITUDE  PIC S9(003)V9(008).
+           05 FS2-STATUS     PIC X(001).
+               88 FS2-STATUS-ATIVA    VALUE "A".
+               88 FS2-STATUS-INATIVA  VALUE "I".
+
+      * LAYOUT DO ARQUIVO DE VENDEDORES (vendedores.dat) - SO PARA VALIDACAO
+       FD FILE3.
+       01 FILE3-REC.
+           05 FS3-KEY.
+               10 FS3-CODIGO PIC 9(006).
+           05 FS3-NOME       PIC X(040).
+           05 FS3-CPF        PIC 9(011).
+           05 FS3-LATITUDE   PIC S9(003)V9(008).
+           05 FS3-LONGITUDE  PIC S9(003)V9(008).
+           05 FS3-STATUS     PIC X(001).
+               88 FS3-STATUS-ATIVA    VALUE "A".
+               88 FS3-STATUS-INATIVA  VALUE "I".
+           05 FILLER         PIC X(16).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS-SISTEMA.
+           03  WS-LIMPA       PIC X(100) VALUE SPACES.
+           03  WS-CONT        PIC 9(03) VALUE ZEROS.
+           03  ED-CONT        PIC ZZ9.
+       01  WS-DATA.
+           03 WS-ANO          PIC 9(02) VALUE ZEROS.
+           03 WS-MES          PIC 9(02) VALUE ZEROS.
+           03 WS-DIA          PIC 9(02) VALUE ZEROS.
+       01 WS-HORA.
+           03  WS-HOR         PIC 9(02) VALUE ZEROS.
+           03  WS-MIN         PIC 9(02) VALUE ZEROS.
+           03  WS-SEG         PIC 9(02) VALUE ZEROS.
+           03  WS-CSE         PIC 9(02) VALUE ZEROS.
+       01 WS-MODULO.
+           03 FILLER PIC X(13) VALUE "VENDAS ----- ".
+           03 WS-OP PIC  X(20) VALUE SPACES.
+
+       01 WS-ITEM-IDX PIC 9(02) VALUE ZEROS.
+
+       77 ST-ERRO PIC X(02) VALUE "00".
+       77 MENS1   PIC X(01).
+       77 WS-OPCAO PIC X.
+           88 E-INCLUIR   VALUE IS "1".
+           88 E-CONSULTAR VALUE IS "2".
+           88 E-EXCLUIR   VALUE IS "3".
+           88 E-ENCERRAR  VALUE IS "X" "x".
+       77 FS-STAT  PIC 9(02).
+           88 FS-OK         VALUE ZEROS.
+           88 FS-CANCELA    VALUE 99.
+           88 FS-NAO-EXISTE VALUE 35.
+       77 FS-STAT2 PIC 9(02).
+           88 FS2-OK         VALUE ZEROS.
+           88 FS2-NAO-EXISTE VALUE 35.
+       77 FS-STAT3 PIC 9(02).
+           88 FS3-OK         VALUE ZEROS.
+           88 FS3-NAO-EXISTE VALUE 35.
+       77 WS-ERRO PIC X.
+           88 E-SIM VALUES ARE "S" "s".
+
+       77 FS-EXIT PIC 9(02) VALUE ZEROS.
+           88 FS-PROCESSA    VALUE 0.
+           88 FS-TERMINA     VALUE 99.
+
+       77 WS-NUML PIC 999.
+       77 WS-NUMC PIC 999.
+       77 COR-FUNDO PIC 9 VALUE 1.
+       77 COR-FRENTE PIC 9 VALUE 6.
+
+       77 WS-STATUS PIC X(30).
+       77 WS-MSGERRO PIC X(100).
+
+       COPY screenio.
+
+       SCREEN SECTION.
+       01 SS-CLS.
+           05 SS-FILLER.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+               10 LINE WS-NUML COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-CABECALHO.
+               10 LINE 01 COLUMN 02 PIC X(31) FROM WS-MODULO
+                  HIGHLIGHT FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-STATUS.
+               10 LINE WS-NUML COLUMN 2 ERASE EOL PIC X(30)
+                  FROM WS-STATUS HIGHLIGHT
+                  FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+       01 SS-MENU FOREGROUND-COLOR 6.
+           05 LINE 04 COLUMN 10 VALUE
+                "CADASTRO DE VENDAS HBSIS"
+                HIGHLIGHT .
+           05 LINE 05 COLUMN 10 VALUE
+                "========================= "
+                HIGHLIGHT .
+           05 LINE 07 COLUMN 15 VALUE "1 - INCLUIR".
+           05 LINE 08 COLUMN 15 VALUE "2 - CONSULTAR".
+           05 LINE 09 COLUMN 15 VALUE "3 - EXCLUIR (CANCELAR)".
+           05 LINE 10 COLUMN 15 VALUE "X - ENCERRAR".
+           05 LINE 12 COLUMN 15 VALUE "OPCAO: ".
+           05 LINE 12 COL PLUS 1 USING WS-OPCAO AUTO.
+
+       01  SS-TELA-REGISTRO.
+           02  BLANK SCREEN.
+           02  LINE  01  COLUMN   01  VALUE "DATA:".
+           02  LINE  01  COLUMN  PLUS 2 USING  WS-DIA.
+           02  LINE  01  COLUMN  PLUS 1  VALUE "/".
+           02  LINE  01  COLUMN  PLUS 1 USING  WS-MES.
+           02  LINE  01  COLUMN  PLUS 1  VALUE "/".
+           02  LINE  01  COLUMN  PLUS 1 USING  WS-ANO.
+           02  LINE  01 COLUMN   29  VALUE
+                "Cadastro de Vendas HBSIS".
+
+           01  SS-CHAVE.
+               05  LINE  05 COLUMN 07  VALUE
+                "Numero da Venda........:".
+               05  T-NUMVENDA  LINE  05  COLUMN 34 PIC 9(07)
+                USING  FS-NUMVENDA    HIGHLIGHT .
+
+           01  SS-DADOS.
+               05  LINE  07 COLUMN 07  VALUE
+                    "Data da Venda (AAAAMMDD):".
+               05  LINE  09 COLUMN 07  VALUE
+                    "Codigo Cliente.........:".
+               05  LINE 11 COLUMN 07 VALUE
+                    "Codigo Vendedor........:".
+               05  LINE 13 COLUMN 07  VALUE
+                    "Qtd. Itens.............:".
+               05  LINE 21 COLUMN  07  VALUE
+                    "MENSAGEM: ".
+
+               05  T-VEN-ANO LINE 07  COLUMN 34  PIC 9(04)
+                            USING FS-VEN-ANO    HIGHLIGHT.
+               05  T-VEN-MES LINE 07  COLUMN 39  PIC 9(02)
+                            USING FS-VEN-MES    HIGHLIGHT.
+               05  T-VEN-DIA LINE 07  COLUMN 42  PIC 9(02)
+                            USING FS-VEN-DIA    HIGHLIGHT.
+               05  T-CODCLI LINE  09  COLUMN 34  PIC 9(07)
+                            USING FS-CODCLI    HIGHLIGHT.
+               05  T-CODVEN LINE  11  COLUMN 34  PIC 9(06)
+                            USING FS-CODVEN    HIGHLIGHT.
+               05  T-QTDITENS LINE 13  COLUMN 34  PIC 9(02)
+                            USING FS-QTDITENS   HIGHLIGHT.
+
+           01  SS-ITEM.
+               05  LINE 15 COLUMN 07 VALUE
+                    "Descricao do Item......:".
+               05  LINE 17 COLUMN 07 VALUE
+                    "Quantidade.............:".
+               05  LINE 19 COLUMN 07 VALUE
+                    "Valor Unitario.........:".
+
+               05  T-ITEM-DESCR LINE 15 COLUMN 34 PIC X(30)
+                            USING FS-ITEM-DESCR (WS-ITEM-IDX) HIGHLIGHT.
+               05  T-ITEM-QTD   LINE 17 COLUMN 34 PIC 9(05)
+                            USING FS-ITEM-QTD (WS-ITEM-IDX)   HIGHLIGHT.
+               05  T-ITEM-VALOR LINE 19 COLUMN 34 PIC ZZZZZ9,99
+                            USING FS-ITEM-VALOR (WS-ITEM-IDX) HIGHLIGHT.
+
+           01  SS-TOTAL.
+               05  LINE 21 COLUMN 60 VALUE "TOTAL: ".
+               05  T-VALOR-TOTAL LINE 21 COLUMN 68 PIC ZZZZZZZ9,99
+                            USING FS-VALOR-TOTAL HIGHLIGHT.
+
+       01 SS-ERRO.
+           05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+               10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
+               10 COLUMN PLUS 2 TO WS-ERRO.
+
+       PROCEDURE DIVISION.
+       0000-CONTROLE SECTION.
+       0000.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESSO UNTIL E-ENCERRAR.
+           PERFORM 8000-FINALIZA THRU 8000-FINALIZA-FIM.
+           GOBACK.
+
+       0000-EXIT.
+           EXIT.
+
+       1000-INICIO SECTION.
+       1000.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY' TO '25'.
+           ACCEPT    WS-NUML FROM LINES
+           ACCEPT    WS-NUMC FROM COLUMNS
+           DISPLAY   SS-TELA-REGISTRO
+           PERFORM  9000-ABRIR-ARQUIVOS
+             THRU   9000-ABRIR-ARQUVOS-FIM.
+
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESSO SECTION.
+       2000.
+           MOVE "MENU" TO WS-OP
+           MOVE "ESCOLHA A OPCAO" TO WS-STATUS
+           MOVE SPACES TO WS-OPCAO
+           DISPLAY SS-TELA-REGISTRO
+           DISPLAY SS-CLS
+           ACCEPT SS-MENU
+           ACCEPT WS-HORA FROM TIME
+           ACCEPT WS-DATA FROM DATE
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS
+           DISPLAY SS-CLS
+           MOVE ZEROS TO FS-EXIT.
+           DISPLAY SS-TELA-REGISTRO
+           DISPLAY SS-CHAVE
+           DISPLAY SS-DADOS
+           EVALUATE TRUE
+                WHEN E-INCLUIR
+                     PERFORM 2100-INCLUIR THRU 2100-INCLUIR-FIM
+                        UNTIL COB-CRT-STATUS = COB-SCR-ESC
+
+                WHEN E-CONSULTAR
+                     PERFORM 3000-CONSULTA THRU 3000-CONSULTA-FIM
+                       UNTIL COB-CRT-STATUS = COB-SCR-ESC
+
+                WHEN E-EXCLUIR
+                     PERFORM 5000-EXCLUIR THRU 5000-EXCLUIR-FIM
+                       UNTIL COB-CRT-STATUS = COB-SCR-ESC
+
+           END-EVALUATE.
+
+       2000-PROCESSO-FIM.
+           EXIT.
+
+      * -----------------------------------
+       2100-INCLUIR SECTION.
+       2100.
+           MOVE "INCLUSAO" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           DISPLAY SS-TELA-REGISTRO.
+           DISPLAY SS-CHAVE.
+           DISPLAY SS-DADOS.
+
+           INITIALIZE FILE1-REC.
+
+       2100-NUMVENDA.
+           MOVE ZEROS TO FS-EXIT.
+           PERFORM 9100-LEITURA-PREV-VENDA
+              THRU 9100-EXIT.
+           DISPLAY SS-CHAVE.
+           PERFORM UNTIL FS-TERMINA
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+
+           ACCEPT T-NUMVENDA
+           IF FS-NUMVENDA EQUAL ZEROS
+               MOVE "FAVOR INFORMAR NUMERO DA VENDA" TO WS-MSGERRO
+               DISPLAY WS-MSGERRO at 2118
+           ELSE
+               READ FILE1 KEY IS FS-KEY
+               IF FS-STAT = "00"
+                  INITIALIZE FILE1-REC
+                  MOVE "VENDA JA EXISTE. INFORME NOVO NUMERO"
+                   TO WS-MSGERRO
+                  DISPLAY WS-MSGERRO at 2118
+               ELSE
+                  MOVE 99 TO FS-EXIT
+               END-IF
+           END-IF
+           END-PERFORM.
+
+       2100-DATA.
+           MOVE ZEROS TO FS-EXIT.
+           PERFORM UNTIL FS-TERMINA
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+              ACCEPT T-VEN-ANO
+              ACCEPT T-VEN-MES
+              ACCEPT T-VEN-DIA
+              IF FS-VEN-ANO EQUAL ZEROS OR FS-VEN-MES EQUAL ZEROS
+                    OR FS-VEN-DIA EQUAL ZEROS
+                  MOVE "FAVOR INFORMAR A DATA DA VENDA COMPLETA" TO
+                       WS-MSGERRO
+                  DISPLAY WS-MSGERRO at 2118
+              ELSE
+                  MOVE 99 TO FS-EXIT
+              END-IF
+           END-PERFORM.
+
+       2100-CLIENTE.
+           MOVE ZEROS TO FS-EXIT.
+           PERFORM UNTIL FS-TERMINA
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+              ACCEPT T-CODCLI
+              IF FS-CODCLI EQUAL ZEROS
+                  MOVE "FAVOR INFORMAR CODIGO DO CLIENTE" TO WS-MSGERRO
+                  DISPLAY WS-MSGERRO at 2118
+              ELSE
+                  MOVE FS-CODCLI TO FS2-CODIGO
+                  READ FILE2 KEY IS FS2-KEY
+                  IF FS-STAT2 NOT = "00"
+                     MOVE "CLIENTE NAO CADASTRADO" TO WS-MSGERRO
+                     DISPLAY WS-MSGERRO at 2118
+                  ELSE
+                     IF FS2-STATUS-INATIVA
+                        MOVE "CLIENTE INATIVO" TO WS-MSGERRO
+                        DISPLAY WS-MSGERRO at 2118
+                     ELSE
+                        MOVE 99 TO FS-EXIT
+                     END-IF
+                  END-IF
+              END-IF
+           END-PERFORM.
+
+       2100-VENDEDOR.
+           MOVE ZEROS TO FS-EXIT.
+           PERFORM UNTIL FS-TERMINA
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+              ACCEPT T-CODVEN
+              IF FS-CODVEN EQUAL ZEROS
+                  MOVE "FAVOR INFORMAR CODIGO DO VENDEDOR" TO
+                       WS-MSGERRO
+                  DISPLAY WS-MSGERRO at 2118
+              ELSE
+                  MOVE FS-CODVEN TO FS3-CODIGO
+                  READ FILE3 KEY IS FS3-KEY
+                  IF FS-STAT3 NOT = "00"
+                     MOVE "VENDEDOR NAO CADASTRADO" TO WS-MSGERRO
+                     DISPLAY WS-MSGERRO at 2118
+                  ELSE
+                     IF FS3-STATUS-INATIVA
+                        MOVE "VENDEDOR INATIVO" TO WS-MSGERRO
+                        DISPLAY WS-MSGERRO at 2118
+                     ELSE
+                        MOVE 99 TO FS-EXIT
+                     END-IF
+                  END-IF
+              END-IF
+           END-PERFORM.
+
+       2100-ITENS.
+           MOVE ZEROS TO FS-EXIT.
+           PERFORM UNTIL FS-TERMINA
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+              ACCEPT T-QTDITENS
+              IF FS-QTDITENS EQUAL ZEROS OR FS-QTDITENS > 10
+                  MOVE "QTD. DE ITENS DEVE SER DE 1 A 10" TO WS-MSGERRO
+                  DISPLAY WS-MSGERRO at 2118
+              ELSE
+                  MOVE 99 TO FS-EXIT
+              END-IF
+           END-PERFORM.
+
+           MOVE ZEROS TO FS-VALOR-TOTAL.
+           PERFORM VARYING WS-ITEM-IDX FROM 1 BY 1
+                     UNTIL WS-ITEM-IDX > FS-QTDITENS
+                        OR COB-CRT-STATUS = COB-SCR-ESC
+
+               DISPLAY SS-ITEM
+
+               MOVE ZEROS TO FS-EXIT
+               PERFORM UNTIL FS-TERMINA
+                       OR COB-CRT-STATUS = COB-SCR-ESC
+                  ACCEPT T-ITEM-DESCR
+                  IF FS-ITEM-DESCR (WS-ITEM-IDX) EQUAL SPACES
+                     MOVE "FAVOR INFORMAR A DESCRICAO DO ITEM" TO
+                          WS-MSGERRO
+                     DISPLAY WS-MSGERRO at 2118
+                  ELSE
+                     MOVE 99 TO FS-EXIT
+                  END-IF
+               END-PERFORM
+
+               MOVE ZEROS TO FS-EXIT
+               PERFORM UNTIL FS-TERMINA
+                       OR COB-CRT-STATUS = COB-SCR-ESC
+                  ACCEPT T-ITEM-QTD
+                  IF FS-ITEM-QTD (WS-ITEM-IDX) EQUAL ZEROS
+                     MOVE "FAVOR INFORMAR A QUANTIDADE DO ITEM" TO
+                          WS-MSGERRO
+                     DISPLAY WS-MSGERRO at 2118
+                  ELSE
+                     MOVE 99 TO FS-EXIT
+                  END-IF
+               END-PERFORM
+
+               MOVE ZEROS TO FS-EXIT
+               PERFORM UNTIL FS-TERMINA
+                       OR COB-CRT-STATUS = COB-SCR-ESC
+                  ACCEPT T-ITEM-VALOR
+                  IF FS-ITEM-VALOR (WS-ITEM-IDX) EQUAL ZEROS
+                     MOVE "FAVOR INFORMAR O VALOR UNITARIO DO ITEM" TO
+                          WS-MSGERRO
+                     DISPLAY WS-MSGERRO at 2118
+                  ELSE
+                     MOVE 99 TO FS-EXIT
+                  END-IF
+               END-PERFORM
+
+               COMPUTE FS-VALOR-TOTAL = FS-VALOR-TOTAL +
+                     (FS-ITEM-QTD (WS-ITEM-IDX) *
+                      FS-ITEM-VALOR (WS-ITEM-IDX))
+
+               DISPLAY T-VALOR-TOTAL
+
+           END-PERFORM.
+
+           IF COB-CRT-STATUS = COB-SCR-ESC
+              MOVE 99 TO FS-EXIT
+              PERFORM 2100-INCLUIR-FIM
+           END-IF.
+
+           MOVE "A" TO FS-STATUS.
+
+           IF FS-PROCESSA
+              PERFORM 2300-GRAVAR
+              PERFORM 2400-LIMPA-DADOS
+              MOVE "VENDA INCLUIDA COM SUCESSO" TO WS-MSGERRO
+              DISPLAY WS-MSGERRO at 2118
+              MOVE ZEROS TO FS-EXIT
+           END-IF.
+
+       2100-INCLUIR-FIM.
+           EXIT.
+
+       2300-GRAVAR SECTION.
+       2300.
+           WRITE FILE1-REC
+           INVALID KEY
+               MOVE "VENDA JA EXISTE" TO WS-MSGERRO
+               PERFORM 9900-MOSTRA-ERRO
+                       THRU 9900-MOSTRA-ERRO-FIM
+               MOVE ZEROS TO FS-KEY
+           NOT INVALID KEY
+               INITIALIZE FILE1-REC
+               MOVE "VENDA INCLUIDA COM SUCESSO" TO WS-MSGERRO
+               PERFORM 9900-MOSTRA-ERRO
+                       THRU 9900-MOSTRA-ERRO-FIM
+           END-WRITE.
+
+       2300-GRAVAR-FIM.
+           EXIT.
+
+       2400-LIMPA-DADOS SECTION.
+       2400.
+           DISPLAY WS-LIMPA at 0534.
+           DISPLAY WS-LIMPA at 0734.
+           DISPLAY WS-LIMPA at 0934.
+           DISPLAY WS-LIMPA at 1134.
+           DISPLAY WS-LIMPA at 1334.
+           DISPLAY WS-LIMPA at 1534.
+           DISPLAY WS-LIMPA at 1734.
+           DISPLAY WS-LIMPA at 1934.
+           DISPLAY WS-LIMPA at 2118.
+           DISPLAY WS-LIMPA at 2340.
+
+       2400-LIMPA-DADOS-FIM.
+           EXIT.
+
+      * -----------------------------------
+       3000-CONSULTA SECTION.
+       3000.
+           MOVE "CONSULTA" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           INITIALIZE FILE1-REC.
+           DISPLAY SS-TELA-REGISTRO.
+           DISPLAY SS-CHAVE.
+           DISPLAY SS-DADOS.
+
+       3000-CODIGO.
+           MOVE ZEROS TO FS-EXIT.
+           PERFORM UNTIL FS-TERMINA
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+
+           ACCEPT T-NUMVENDA
+           IF FS-NUMVENDA EQUAL ZEROS
+               MOVE "FAVOR INFORMAR NUMERO DA VENDA" TO WS-MSGERRO
+               DISPLAY WS-MSGERRO at 2118
+           ELSE
+               READ FILE1 KEY IS FS-KEY
+               IF FS-STAT = "23"
+                  INITIALIZE FILE1-REC
+                  MOVE "VENDA NAO CADASTRADA. INFORME NOVO NUMERO"
+                       TO WS-MSGERRO
+                  DISPLAY WS-MSGERRO at 2118
+               ELSE
+                  DISPLAY WS-LIMPA at 2118
+                  DISPLAY SS-DADOS
+
+                  MOVE "S" TO WS-ERRO
+                  IF FS-STATUS-CANCELADA
+                     MOVE "VENDA CANCELADA. ENTER PARA NOVA CONSULTA" TO
+                          WS-MSGERRO
+                  ELSE
+                     MOVE "PRESSIONE ENTER PARA NOVA CONSULTA" TO
+                          WS-MSGERRO
+                  END-IF
+                  ACCEPT SS-ERRO
+                  IF E-SIM
+                     PERFORM 2400-LIMPA-DADOS
+                     MOVE SPACES TO WS-MSGERRO
+                     DISPLAY WS-MSGERRO at 2118
+                     MOVE ZEROS TO FS-EXIT
+                  ELSE
+                     MOVE 99 TO FS-EXIT
+                  END-IF
+               END-IF
+           END-IF
+           END-PERFORM.
+
+       3000-CONSULTA-FIM.
+           EXIT.
+
+      * -----------------------------------
+       5000-EXCLUIR SECTION.
+       5000.
+           MOVE "CANCELAMENTO" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           INITIALIZE FILE1-REC.
+           DISPLAY SS-TELA-REGISTRO.
+           DISPLAY SS-CHAVE.
+           DISPLAY SS-DADOS.
+
+       5000-CODIGO.
+           MOVE ZEROS TO FS-EXIT.
+           PERFORM UNTIL FS-TERMINA
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+
+           ACCEPT T-NUMVENDA
+           IF FS-NUMVENDA EQUAL ZEROS
+               MOVE "FAVOR INFORMAR NUMERO DA VENDA" TO WS-MSGERRO
+               DISPLAY WS-MSGERRO at 2118
+           ELSE
+               READ FILE1 KEY IS FS-KEY
+               IF FS-STAT = "23"
+                  INITIALIZE FILE1-REC
+                  MOVE "VENDA NAO CADASTRADA. INFORME NOVO NUMERO"
+                       TO WS-MSGERRO
+                  DISPLAY WS-MSGERRO at 2118
+               ELSE
+                  IF FS-STATUS-CANCELADA
+                     MOVE "VENDA JA ESTA CANCELADA" TO WS-MSGERRO
+                     DISPLAY WS-MSGERRO at 2118
+                     MOVE 99 TO FS-EXIT
+                  ELSE
+                     DISPLAY WS-LIMPA at 2118
+                     DISPLAY SS-DADOS
+
+                     MOVE "N" TO WS-ERRO
+                     MOVE "CONFIRMA O CANCELAMENTO DA VENDA (S/N)?" TO
+                          WS-MSGERRO
+                     ACCEPT SS-ERRO
+                     IF E-SIM
+                        PERFORM 5100-DELETAR
+                        PERFORM 2400-LIMPA-DADOS
+                        MOVE "VENDA CANCELADA COM SUCESSO" TO
+                             WS-MSGERRO
+                        DISPLAY WS-MSGERRO at 2118
+                        MOVE ZEROS TO FS-EXIT
+                     ELSE
+                        MOVE 99 TO FS-EXIT
+                     END-IF
+                  END-IF
+               END-IF
+           END-IF
+           END-PERFORM.
+
+       5000-EXCLUIR-FIM.
+           EXIT.
+
+       5100-DELETAR SECTION.
+       5100.
+           MOVE "C" TO FS-STATUS.
+           REWRITE FILE1-REC
+               INVALID KEY
+                   MOVE "ERRO AO CANCELAR VENDA" TO WS-MSGERRO
+                   PERFORM 9900-MOSTRA-ERRO
+                      THRU 9900-MOSTRA-ERRO-FIM
+               NOT INVALID KEY
+                   INITIALIZE FILE1-REC
+                   MOVE "VENDA CANCELADA COM SUCESSO" TO WS-MSGERRO
+                   PERFORM 9900-MOSTRA-ERRO
+                      THRU 9900-MOSTRA-ERRO-FIM
+           END-REWRITE.
+
+       5100-DELETAR-FIM.
+           EXIT.
+
+       8000-FINALIZA SECTION.
+           CLOSE FILE1 FILE2 FILE3.
+
+       8000-FINALIZA-FIM.
+           EXIT.
+
+      * -----------------------------------
+       9000-ABRIR-ARQUIVOS.
+      * -----------------------------------
+      * ABRE ARQUIVOS PARA ENTRADA E SAIDA
+      * -----------------------------------
+           OPEN I-O FILE1
+           IF FS-NAO-EXISTE THEN
+               OPEN OUTPUT FILE1
+               CLOSE FILE1
+               OPEN I-O FILE1
+           END-IF.
+
+           OPEN INPUT FILE2
+           IF FS2-NAO-EXISTE THEN
+              MOVE "ARQUIVO DE CLIENTES NAO ENCONTRADO" TO WS-MSGERRO
+              PERFORM 9900-MOSTRA-ERRO
+                 THRU 9900-MOSTRA-ERRO-FIM
+           END-IF.
+
+           OPEN INPUT FILE3
+           IF FS3-NAO-EXISTE THEN
+              MOVE "ARQUIVO DE VENDEDORES NAO ENCONTRADO" TO WS-MSGERRO
+              PERFORM 9900-MOSTRA-ERRO
+                 THRU 9900-MOSTRA-ERRO-FIM
+           END-IF.
+
+       9000-ABRIR-ARQUVOS-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * LE PROXIMO NUMERO DE VENDA
+       9100-LEITURA-PREV-VENDA SECTION.
+       9100.
+           MOVE 9999999 TO FS-NUMVENDA
+           START FILE1 LAST END-START.
+
+           READ FILE1 PREVIOUS END-READ.
+           IF FS-STAT NOT EQUAL "00"
+              MOVE 1                       TO FS-NUMVENDA
+           ELSE
+              ADD 1                        TO FS-NUMVENDA
+           END-IF.
+
+       9100-EXIT.
+           EXIT.
+
+      * -----------------------------------
+      * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
+       9900-MOSTRA-ERRO SECTION.
+       9900.
+           DISPLAY SS-ERRO
+           ACCEPT SS-ERRO
+
+           DISPLAY SS-STATUS.
+
+       9900-MOSTRA-ERRO-FIM.
+           EXIT.
